@@ -0,0 +1,21 @@
+//DELBULKB JOB (ACCTNO),'FLIGHT CLEANUP',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*
+//* END-OF-SEASON BULK WITHDRAWAL OF FLIGHT DEFINITIONS FROM TDEFFLI.
+//* FLTIN IS A SEQUENTIAL FILE OF FLIGHT NUMBERS, ONE PER RECORD
+//* (10-BYTE FLIGHT NUMBER, LEFT-JUSTIFIED, BLANK-PADDED), SUPPLIED
+//* BY SCHEDULING AHEAD OF THE RUN. RPTOUT IS THE SUMMARY REPORT.
+//*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=DSN.V13R1.SDSNLOAD,DISP=SHR
+//         DD   DSN=BEDEF.LOADLIB,DISP=SHR
+//FLTIN    DD   DSN=BEDEF.SEASON.FLTNOS,DISP=SHR
+//RPTOUT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(DELBULKB) PLAN(DELBULKP) LIB('BEDEF.LOADLIB')
+  END
+/*
