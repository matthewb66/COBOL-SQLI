@@ -0,0 +1,21 @@
+//FLTRECNB JOB (ACCTNO),'FLT RECONCILE',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*
+//* NIGHTLY RECONCILIATION OF BEDEF.TDEFFLI AGAINST THE INCOMING
+//* SCHEDULE FEED. FEEDIN MUST BE SEQUENCED BY FLIGHT NUMBER, SAME
+//* AS THE TDEFFLI_CSR ORDER BY IN THE PROGRAM, FOR THE MATCH-MERGE
+//* TO LINE UP CORRECTLY.
+//*
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=DSN.V13R1.SDSNLOAD,DISP=SHR
+//         DD   DSN=BEDEF.LOADLIB,DISP=SHR
+//FEEDIN   DD   DSN=BEDEF.SCHEDULE.FEED.DAILY,DISP=SHR
+//RPTOUT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(FLTRECNB) PLAN(FLTRECNP) LIB('BEDEF.LOADLIB')
+  END
+/*
