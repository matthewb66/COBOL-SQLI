@@ -0,0 +1,308 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FLTRECNB.
+       AUTHOR. SCW.
+
+      ******************************************************************
+      *    NIGHTLY RECONCILIATION OF BEDEF.TDEFFLI AGAINST THE
+      *    INCOMING SCHEDULE FEED. THE FEED (DD FEEDIN) IS A
+      *    FLIGHT-NUMBER-SEQUENCED SEQUENTIAL EXTRACT FROM THE
+      *    UPSTREAM SCHEDULING SYSTEM; TDEFFLI IS READ VIA A CURSOR
+      *    ORDERED THE SAME WAY SO THE TWO CAN BE MATCH-MERGED ON
+      *    FLIGHT NUMBER, THE WAY TWO SEQUENCED FILES ARE COMPARED.
+      *    REPORTS (DD RPTOUT) FLIGHTS MISSING FROM TDEFFLI, FLIGHTS
+      *    ORPHANED IN TDEFFLI (NO LONGER ON THE FEED), AND FLIGHTS
+      *    PRESENT ON BOTH SIDES WHOSE KEY ATTRIBUTES DISAGREE.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEED-IN-FILE     ASSIGN TO FEEDIN
+                  ORGANIZATION IS SEQUENTIAL.
+           SELECT RPT-OUT-FILE     ASSIGN TO RPTOUT
+                  ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FEED-IN-FILE
+           RECORD CONTAINS 30 CHARACTERS.
+       01  FEED-IN-RECORD.
+           05  FEED-FLIGHT-NUMBER-ID   PIC X(10).
+           05  FEED-ROUTE-CD           PIC X(6).
+           05  FEED-ORIG-CD            PIC X(3).
+           05  FEED-DEST-CD            PIC X(3).
+           05  FEED-DEPART-TM          PIC X(4).
+           05  FEED-AIRCRAFT-TY        PIC X(4).
+
+       FD  RPT-OUT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-OUT-RECORD             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01 SWITCHES.
+          05 SW-FEED-EOF              PIC X VALUE 'N'.
+             88 YS-FEED-EOF                 VALUE 'Y'.
+             88 NO-FEED-EOF                 VALUE 'N'.
+          05 SW-DB-EOF                PIC X VALUE 'N'.
+             88 YS-DB-EOF                   VALUE 'Y'.
+             88 NO-DB-EOF                   VALUE 'N'.
+
+       01 WK-ERR-PARAGRAPH            PIC X(50) VALUE SPACES.
+       01 WK-ERR-DESC                 PIC X(80) VALUE SPACES.
+
+       01 WK-FEED-KEY                 PIC X(10) VALUE HIGH-VALUES.
+       01 WK-DB-KEY                   PIC X(10) VALUE HIGH-VALUES.
+
+       01 WK-DB-ROUTE-CD              PIC X(6)  VALUE SPACES.
+       01 WK-DB-ORIG-CD               PIC X(3)  VALUE SPACES.
+       01 WK-DB-DEST-CD               PIC X(3)  VALUE SPACES.
+       01 WK-DB-DEPART-TM             PIC X(4)  VALUE SPACES.
+       01 WK-DB-AIRCRAFT-TY           PIC X(4)  VALUE SPACES.
+
+       01 WK-MISMATCH-LIST            PIC X(60) VALUE SPACES.
+       01 WK-MISMATCH-TEMP            PIC X(60) VALUE SPACES.
+
+       01 WK-COUNT-MISSING            PIC 9(5)  VALUE ZERO.
+       01 WK-COUNT-ORPHANED           PIC 9(5)  VALUE ZERO.
+       01 WK-COUNT-MISMATCH           PIC 9(5)  VALUE ZERO.
+       01 WK-COUNT-MATCHED            PIC 9(5)  VALUE ZERO.
+
+       01 WK-RPT-LINE.
+          05 WK-RPT-FLIGHTNO          PIC X(10).
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 WK-RPT-STATUS            PIC X(120).
+
+       01 WK-COUNT-DISPLAY            PIC -9(6).
+
+       COPY ERRVALI.
+       COPY SQLMSGS.
+
+       EXEC SQL
+          INCLUDE SQLCA
+       END-EXEC
+
+       EXEC SQL
+          INCLUDE @TDEFFLI
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+      **********************************************
+           PERFORM 1000-INITIALIZE
+
+           PERFORM 2000-MATCH-MERGE
+              UNTIL YS-FEED-EOF AND YS-DB-EOF
+
+           PERFORM 3000-PRINT-SUMMARY
+           PERFORM 9999-END-PROCESS.
+
+      **********************************************
+       1000-INITIALIZE.
+      **********************************************
+           OPEN INPUT  FEED-IN-FILE
+           OPEN OUTPUT RPT-OUT-FILE
+
+           MOVE 'TDEFFLI / SCHEDULE FEED RECONCILIATION REPORT'
+             TO RPT-OUT-RECORD
+           WRITE RPT-OUT-RECORD
+
+           MOVE SPACES TO RPT-OUT-RECORD
+           WRITE RPT-OUT-RECORD
+
+           PERFORM 1010-OPEN-DB-CURSOR
+           PERFORM 1020-READ-FEED
+           PERFORM 1030-FETCH-DB-ROW.
+
+      **********************************************
+       1010-OPEN-DB-CURSOR.
+      **********************************************
+      *    ACTIVE FLIGHTS ONLY - A WITHDRAWN FLIGHT (002) IS EXPECTED
+      *    TO HAVE DROPPED OFF THE UPSTREAM FEED ALREADY, NOT TO
+      *    REPORT AS A MISMATCH OR AN ORPHAN EVERY NIGHT.
+           EXEC SQL
+              DECLARE TDEFFLI_CSR CURSOR FOR
+                 SELECT FLIGHT_NUMBER_ID, FLIGHT_ROUTE_CD,
+                        FLIGHT_ORIG_CD, FLIGHT_DEST_CD,
+                        FLIGHT_DEPART_TM, FLIGHT_AIRCRAFT_TY
+                   FROM BEDEF.TDEFFLI
+                  WHERE FLIGHT_STATUS_CD = 'A'
+                  ORDER BY FLIGHT_NUMBER_ID
+           END-EXEC
+
+           EXEC SQL
+              OPEN TDEFFLI_CSR
+           END-EXEC.
+
+      **********************************************
+       1020-READ-FEED.
+      **********************************************
+           READ FEED-IN-FILE
+              AT END
+                 SET YS-FEED-EOF TO TRUE
+                 MOVE HIGH-VALUES TO WK-FEED-KEY
+              NOT AT END
+                 MOVE FEED-FLIGHT-NUMBER-ID TO WK-FEED-KEY
+           END-READ.
+
+      **********************************************
+       1030-FETCH-DB-ROW.
+      **********************************************
+           EXEC SQL
+              FETCH TDEFFLI_CSR
+                INTO :FLIGHT-NUMBER-ID, :FLIGHT-ROUTE-CD,
+                     :FLIGHT-ORIG-CD, :FLIGHT-DEST-CD,
+                     :FLIGHT-DEPART-TM, :FLIGHT-AIRCRAFT-TY
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE FLIGHT-NUMBER-ID  TO WK-DB-KEY
+                 MOVE FLIGHT-ROUTE-CD   TO WK-DB-ROUTE-CD
+                 MOVE FLIGHT-ORIG-CD    TO WK-DB-ORIG-CD
+                 MOVE FLIGHT-DEST-CD    TO WK-DB-DEST-CD
+                 MOVE FLIGHT-DEPART-TM  TO WK-DB-DEPART-TM
+                 MOVE FLIGHT-AIRCRAFT-TY TO WK-DB-AIRCRAFT-TY
+              WHEN 100
+                 SET YS-DB-EOF TO TRUE
+                 MOVE HIGH-VALUES TO WK-DB-KEY
+              WHEN OTHER
+                 MOVE '1030-FETCH-DB-ROW' TO WK-ERR-PARAGRAPH
+                 MOVE SQLCODE TO WK-SQLCODE-DISPLAY
+                 PERFORM 9955-TRANSLATE-SQLCODE
+
+                 STRING 'WITH SQLCODE = ' WK-SQLCODE-DISPLAY
+                        ' - ' WK-SQLCODE-TEXT
+                 INTO WK-ERR-DESC
+
+                 PERFORM 9950-FATAL-ERROR
+           END-EVALUATE.
+
+      **********************************************
+       2000-MATCH-MERGE.
+      **********************************************
+           EVALUATE TRUE
+              WHEN WK-FEED-KEY < WK-DB-KEY
+                 ADD 1 TO WK-COUNT-MISSING
+                 MOVE WK-FEED-KEY TO WK-RPT-FLIGHTNO
+                 MOVE 'MISSING - ON FEED BUT NOT IN TDEFFLI'
+                   TO WK-RPT-STATUS
+                 PERFORM 7100-WRITE-REPORT-LINE
+                 PERFORM 1020-READ-FEED
+              WHEN WK-DB-KEY < WK-FEED-KEY
+                 ADD 1 TO WK-COUNT-ORPHANED
+                 MOVE WK-DB-KEY TO WK-RPT-FLIGHTNO
+                 MOVE 'ORPHANED - IN TDEFFLI BUT NOT ON FEED'
+                   TO WK-RPT-STATUS
+                 PERFORM 7100-WRITE-REPORT-LINE
+                 PERFORM 1030-FETCH-DB-ROW
+              WHEN OTHER
+                 PERFORM 2100-COMPARE-ATTRIBUTES
+                 PERFORM 1020-READ-FEED
+                 PERFORM 1030-FETCH-DB-ROW
+           END-EVALUATE.
+
+      **********************************************
+       2100-COMPARE-ATTRIBUTES.
+      **********************************************
+           MOVE SPACES TO WK-MISMATCH-LIST
+
+           IF FEED-ROUTE-CD NOT = WK-DB-ROUTE-CD
+              MOVE WK-MISMATCH-LIST TO WK-MISMATCH-TEMP
+              STRING FUNCTION TRIM(WK-MISMATCH-TEMP) ' ROUTE'
+              INTO WK-MISMATCH-LIST
+           END-IF
+           IF FEED-ORIG-CD NOT = WK-DB-ORIG-CD
+              MOVE WK-MISMATCH-LIST TO WK-MISMATCH-TEMP
+              STRING FUNCTION TRIM(WK-MISMATCH-TEMP) ' ORIG'
+              INTO WK-MISMATCH-LIST
+           END-IF
+           IF FEED-DEST-CD NOT = WK-DB-DEST-CD
+              MOVE WK-MISMATCH-LIST TO WK-MISMATCH-TEMP
+              STRING FUNCTION TRIM(WK-MISMATCH-TEMP) ' DEST'
+              INTO WK-MISMATCH-LIST
+           END-IF
+           IF FEED-DEPART-TM NOT = WK-DB-DEPART-TM
+              MOVE WK-MISMATCH-LIST TO WK-MISMATCH-TEMP
+              STRING FUNCTION TRIM(WK-MISMATCH-TEMP) ' DEPART-TM'
+              INTO WK-MISMATCH-LIST
+           END-IF
+           IF FEED-AIRCRAFT-TY NOT = WK-DB-AIRCRAFT-TY
+              MOVE WK-MISMATCH-LIST TO WK-MISMATCH-TEMP
+              STRING FUNCTION TRIM(WK-MISMATCH-TEMP) ' AIRCRAFT-TY'
+              INTO WK-MISMATCH-LIST
+           END-IF
+
+           IF WK-MISMATCH-LIST = SPACES
+              ADD 1 TO WK-COUNT-MATCHED
+           ELSE
+              ADD 1 TO WK-COUNT-MISMATCH
+              MOVE WK-FEED-KEY TO WK-RPT-FLIGHTNO
+
+              STRING 'MISMATCH -' WK-MISMATCH-LIST
+              INTO WK-RPT-STATUS
+
+              PERFORM 7100-WRITE-REPORT-LINE
+           END-IF.
+
+      **********************************************
+       3000-PRINT-SUMMARY.
+      **********************************************
+           MOVE SPACES TO RPT-OUT-RECORD
+           WRITE RPT-OUT-RECORD
+
+           MOVE WK-COUNT-MATCHED TO WK-COUNT-DISPLAY
+           STRING 'MATCHED CLEANLY . . . . . . . . : ' WK-COUNT-DISPLAY
+           INTO RPT-OUT-RECORD
+           WRITE RPT-OUT-RECORD
+
+           MOVE WK-COUNT-MISSING TO WK-COUNT-DISPLAY
+           STRING 'MISSING FROM TDEFFLI . . . . . . : ' WK-COUNT-DISPLAY
+           INTO RPT-OUT-RECORD
+           WRITE RPT-OUT-RECORD
+
+           MOVE WK-COUNT-ORPHANED TO WK-COUNT-DISPLAY
+           STRING 'ORPHANED IN TDEFFLI . . . . . . : ' WK-COUNT-DISPLAY
+           INTO RPT-OUT-RECORD
+           WRITE RPT-OUT-RECORD
+
+           MOVE WK-COUNT-MISMATCH TO WK-COUNT-DISPLAY
+           STRING 'ATTRIBUTE MISMATCHES . . . . . . : ' WK-COUNT-DISPLAY
+           INTO RPT-OUT-RECORD
+           WRITE RPT-OUT-RECORD.
+
+      **********************************************
+       7100-WRITE-REPORT-LINE.
+      **********************************************
+           WRITE RPT-OUT-RECORD FROM WK-RPT-LINE.
+
+      **********************************************
+       9950-FATAL-ERROR.
+      **********************************************
+           DISPLAY 'FATAL ERROR IN ' WK-ERR-PARAGRAPH ' ' WK-ERR-DESC
+           PERFORM 9999-END-PROCESS.
+
+      **********************************************
+       9955-TRANSLATE-SQLCODE.
+      **********************************************
+           SET NO-SQLMSG-FOUND TO TRUE
+           MOVE 'SQLCODE NOT IN LOOKUP TABLE' TO WK-SQLCODE-TEXT
+
+           PERFORM VARYING WK-SQLMSG-IDX FROM 1 BY 1
+                   UNTIL WK-SQLMSG-IDX > 11 OR YS-SQLMSG-FOUND
+              IF SQLCODE = WK-SQLMSG-CODE(WK-SQLMSG-IDX)
+                 MOVE WK-SQLMSG-TEXT(WK-SQLMSG-IDX) TO WK-SQLCODE-TEXT
+                 SET YS-SQLMSG-FOUND TO TRUE
+              END-IF
+           END-PERFORM.
+
+      **********************************************
+       9999-END-PROCESS.
+      **********************************************
+           EXEC SQL
+              CLOSE TDEFFLI_CSR
+           END-EXEC
+
+           CLOSE FEED-IN-FILE
+           CLOSE RPT-OUT-FILE
+           STOP RUN.
