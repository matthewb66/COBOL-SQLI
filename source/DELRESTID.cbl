@@ -0,0 +1,405 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELRESTID.
+       AUTHOR. SCW.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       01 SWITCHES.
+          05 SW-VALID-INPUT           PIC X VALUE 'N'.
+             88 YS-VALID-INPUT              VALUE 'Y'.
+             88 NO-VALID-INPUT              VALUE 'N'.
+          05 SW-RESTORE-FLIGHTN       PIC X VALUE 'N'.
+             88 YS-RESTORE-FLIGHTN          VALUE 'Y'.
+             88 NO-RESTORE-FLIGHTN          VALUE 'N'.
+          05 SW-MORE-ROWS             PIC X VALUE 'Y'.
+             88 YS-MORE-ROWS                VALUE 'Y'.
+             88 NO-MORE-ROWS                VALUE 'N'.
+          05 SW-VALID-FLIGHTNO        PIC X VALUE 'N'.
+             88 YS-VALID-FLIGHTNO           VALUE 'Y'.
+             88 NO-VALID-FLIGHTNO           VALUE 'N'.
+
+       01 WK-ERR-PARAGRAPH            PIC X(50) VALUE SPACES.
+       01 WK-ERR-DESC                 PIC X(80) VALUE SPACES.
+       01 WK-DIS-MSG                  PIC X(80) VALUE SPACES.
+       01 W-FLIGHT-NUMBER             PIC X(10).
+       01 WK-LIST-IDX                 PIC 9(2)  VALUE ZERO.
+       01 WK-LIST-COUNT               PIC 9(2)  VALUE ZERO.
+       01 WK-LIST-TABLE.
+          05 WK-LIST-ENTRY OCCURS 8 TIMES.
+             10 WK-LIST-FLIGHTNO      PIC X(10).
+             10 WK-LIST-ROUTE         PIC X(6).
+
+       COPY DELRESLM.
+       COPY UPDCONFM1.
+       COPY BCEMSG01.
+       COPY ERRMSGM.
+       COPY ERRVALI.
+       COPY SQLMSGS.
+       COPY ERRLOGR.
+
+       COPY DFHAID.
+       COPY DFHBMSCA.
+
+       EXEC SQL
+          INCLUDE SQLCA
+       END-EXEC
+
+       EXEC SQL
+          INCLUDE @TDEFFLI
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+      **********************************************
+           PERFORM 1000-LIST-WITHDRAWN
+
+           IF WK-LIST-COUNT > 0
+              PERFORM 1050-VALIDATE-FLIGHTNO
+
+              IF YS-VALID-FLIGHTNO
+                 PERFORM 2000-PROCESS
+              END-IF
+           END-IF
+
+           PERFORM 9999-END-PROCESS.
+
+      **********************************************
+       1000-LIST-WITHDRAWN.
+      **********************************************
+           MOVE ZERO TO WK-LIST-COUNT
+           PERFORM 1010-OPEN-CURSOR
+           PERFORM 1020-FETCH-ROWS
+           PERFORM 1030-DISPLAY-LIST.
+
+      **********************************************
+       1010-OPEN-CURSOR.
+      **********************************************
+           EXEC SQL
+              DECLARE WITHDRAWN_CSR CURSOR FOR
+                 SELECT FLIGHT_NUMBER_ID, FLIGHT_ROUTE_CD
+                   FROM BEDEF.TDEFFLI
+                  WHERE FLIGHT_STATUS_CD = 'W'
+                  ORDER BY FLIGHT_NUMBER_ID
+           END-EXEC
+
+           EXEC SQL
+              OPEN WITHDRAWN_CSR
+           END-EXEC.
+
+      **********************************************
+       1020-FETCH-ROWS.
+      **********************************************
+           SET YS-MORE-ROWS TO TRUE
+           MOVE ZERO TO WK-LIST-IDX
+
+           PERFORM UNTIL WK-LIST-IDX >= 8 OR NO-MORE-ROWS
+              ADD 1 TO WK-LIST-IDX
+
+              EXEC SQL
+                 FETCH WITHDRAWN_CSR
+                   INTO :WK-LIST-FLIGHTNO(WK-LIST-IDX),
+                        :WK-LIST-ROUTE(WK-LIST-IDX)
+              END-EXEC
+
+              IF SQLCODE = 0
+                 ADD 1 TO WK-LIST-COUNT
+              ELSE
+                 SET NO-MORE-ROWS TO TRUE
+                 SUBTRACT 1 FROM WK-LIST-IDX
+              END-IF
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE WITHDRAWN_CSR
+           END-EXEC.
+
+      **********************************************
+       1030-DISPLAY-LIST.
+      **********************************************
+           INITIALIZE DELRESLM1
+                REPLACING ALPHABETIC DATA BY SPACES
+
+           IF WK-LIST-COUNT = 0
+              MOVE 'NO WITHDRAWN FLIGHTS FOUND' TO DRLMOREO
+           ELSE
+              IF WK-LIST-COUNT > 0
+                 STRING WK-LIST-FLIGHTNO(1) ' ' WK-LIST-ROUTE(1)
+                 INTO DRLLIN01O
+              END-IF
+              IF WK-LIST-COUNT > 1
+                 STRING WK-LIST-FLIGHTNO(2) ' ' WK-LIST-ROUTE(2)
+                 INTO DRLLIN02O
+              END-IF
+              IF WK-LIST-COUNT > 2
+                 STRING WK-LIST-FLIGHTNO(3) ' ' WK-LIST-ROUTE(3)
+                 INTO DRLLIN03O
+              END-IF
+              IF WK-LIST-COUNT > 3
+                 STRING WK-LIST-FLIGHTNO(4) ' ' WK-LIST-ROUTE(4)
+                 INTO DRLLIN04O
+              END-IF
+              IF WK-LIST-COUNT > 4
+                 STRING WK-LIST-FLIGHTNO(5) ' ' WK-LIST-ROUTE(5)
+                 INTO DRLLIN05O
+              END-IF
+              IF WK-LIST-COUNT > 5
+                 STRING WK-LIST-FLIGHTNO(6) ' ' WK-LIST-ROUTE(6)
+                 INTO DRLLIN06O
+              END-IF
+              IF WK-LIST-COUNT > 6
+                 STRING WK-LIST-FLIGHTNO(7) ' ' WK-LIST-ROUTE(7)
+                 INTO DRLLIN07O
+              END-IF
+              IF WK-LIST-COUNT > 7
+                 STRING WK-LIST-FLIGHTNO(8) ' ' WK-LIST-ROUTE(8)
+                 INTO DRLLIN08O
+              END-IF
+
+              MOVE 'ENTER THE FLIGHT NUMBER TO RESTORE' TO DRLMOREO
+           END-IF
+
+           EXEC CICS SEND
+              MAP('DELRESLM1')
+              MAPSET('DELRESL1')
+              FROM (DELRESLM1)
+              ERASE
+           END-EXEC
+
+           IF WK-LIST-COUNT > 0
+              EXEC CICS RECEIVE
+                 MAP('DELRESLM1')
+                 MAPSET('DELRESL1')
+                 INTO(DELRESLM1)
+              END-EXEC
+
+              MOVE DRLSELI TO W-FLIGHT-NUMBER
+           END-IF.
+
+      **********************************************
+       1050-VALIDATE-FLIGHTNO.
+      **********************************************
+      *    SAME EDIT AS DELFLIGHTID - TRIM STRAY CHARACTERS AND
+      *    CONFIRM THE KEY IS A PLAUSIBLE FLIGHT NUMBER BEFORE IT
+      *    IS USED IN ANY SQL.
+           SET NO-VALID-FLIGHTNO TO TRUE
+           MOVE SPACES TO WK-FLIGHTNO-TRIMMED
+
+           MOVE FUNCTION TRIM(W-FLIGHT-NUMBER) TO WK-FLIGHTNO-TRIMMED
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(W-FLIGHT-NUMBER))
+             TO WK-FLIGHTNO-LEN
+
+           IF WK-FLIGHTNO-LEN < WK-FLIGHTNO-MIN-LEN
+              OR WK-FLIGHTNO-LEN > WK-FLIGHTNO-MAX-LEN
+              OR WK-FLIGHTNO-TRIMMED = SPACES
+              STRING 'INVALID FLIGHT NUMBER LENGTH ENTERED'
+              INTO WK-DIS-MSG
+
+              PERFORM 7100-DISPLAY-RESULT
+           ELSE
+              PERFORM 1060-CHECK-FLIGHTNO-CHARS
+
+              IF YS-VALID-FLIGHTNO
+                 MOVE WK-FLIGHTNO-TRIMMED TO W-FLIGHT-NUMBER
+              ELSE
+                 STRING 'FLIGHT NUMBER CONTAINS INVALID CHARACTERS'
+                 INTO WK-DIS-MSG
+
+                 PERFORM 7100-DISPLAY-RESULT
+              END-IF
+           END-IF.
+
+      **********************************************
+       1060-CHECK-FLIGHTNO-CHARS.
+      **********************************************
+      *    ONLY UPPER-CASE LETTERS AND DIGITS ARE PLAUSIBLE IN OUR
+      *    FLIGHT-NUMBERING SCHEME - ANYTHING ELSE FAILS VALIDATION.
+           SET YS-VALID-FLIGHTNO TO TRUE
+           MOVE FUNCTION UPPER-CASE(WK-FLIGHTNO-TRIMMED)
+             TO WK-FLIGHTNO-TRIMMED
+
+           PERFORM VARYING WK-FLIGHTNO-IDX FROM 1 BY 1
+                   UNTIL WK-FLIGHTNO-IDX > WK-FLIGHTNO-LEN
+                      OR NO-VALID-FLIGHTNO
+
+              IF WK-FLIGHTNO-TRIMMED(WK-FLIGHTNO-IDX:1) NOT NUMERIC
+                 AND WK-FLIGHTNO-TRIMMED(WK-FLIGHTNO-IDX:1)
+                     NOT ALPHABETIC-UPPER
+                 SET NO-VALID-FLIGHTNO TO TRUE
+              END-IF
+           END-PERFORM.
+
+      **********************************************
+       2000-PROCESS.
+      **********************************************
+           SET NO-VALID-INPUT TO TRUE
+           PERFORM 2100-CONFIRM-RESTORE UNTIL YS-VALID-INPUT
+
+           IF YS-RESTORE-FLIGHTN THEN
+              PERFORM 2200-RESTORE-FLIGHTN
+           END-IF.
+
+      **********************************************
+       2100-CONFIRM-RESTORE.
+      **********************************************
+           INITIALIZE UPDCONFM1
+           MOVE W-FLIGHT-NUMBER TO CONFFLIGHNO
+           MOVE SPACES          TO CONFCONFIRI
+
+      *    DELETE REASON CODE DOES NOT APPLY TO A RESTORE - DARKEN AND
+      *    PROTECT THE FIELD RATHER THAN LEAVE AN UNUSED INPUT ON
+      *    THE SHARED CONFIRMATION SCREEN.
+           MOVE DFHBMDAR        TO CONFREASNA
+
+           EXEC CICS SEND
+              MAP('UPDCONFM1')
+              MAPSET('UPDCONF01')
+              FROM (UPDCONFM1)
+           END-EXEC
+
+           EXEC CICS RECEIVE
+              MAP('UPDCONFM1')
+              MAPSET('UPDCONF01')
+              INTO(UPDCONFM1)
+           END-EXEC
+
+           IF CONFCONFIRI = 'Y' THEN
+              SET YS-RESTORE-FLIGHTN        TO TRUE
+              SET YS-VALID-INPUT            TO TRUE
+           ELSE
+              IF CONFCONFIRI = 'N' THEN
+                 SET NO-RESTORE-FLIGHTN     TO TRUE
+                 SET YS-VALID-INPUT         TO TRUE
+
+                 STRING 'RESTORE OF ' CONFFLIGHNO
+                        ' WAS ABORTED'
+                 INTO WK-DIS-MSG
+
+                 PERFORM 7100-DISPLAY-RESULT
+              ELSE
+                 SET NO-VALID-INPUT TO TRUE
+
+                 STRING 'UNEXPECTED RESPONSE ' CONFCONFIRI
+                     '. ENTER Y (YES) OR N (NO)'
+                 INTO WK-DIS-MSG
+
+                 PERFORM 7100-DISPLAY-RESULT
+              END-IF
+           END-IF.
+
+      **********************************************
+       2200-RESTORE-FLIGHTN.
+      **********************************************
+      *    HOST-VARIABLE WHERE CLAUSE - FLIPS THE STATUS FLAG BACK
+      *    TO ACTIVE, IT DOES NOT REINSERT A ROW.
+           EXEC SQL
+              UPDATE BEDEF.TDEFFLI
+                 SET FLIGHT_STATUS_CD = 'A'
+               WHERE FLIGHT_NUMBER_ID = :W-FLIGHT-NUMBER
+                 AND FLIGHT_STATUS_CD = 'W'
+           END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 STRING 'FLIGHT NUMBER ' W-FLIGHT-NUMBER
+                        ' RESTORED SUCCESSFULLY.'
+                 INTO WK-DIS-MSG
+
+                 PERFORM 7100-DISPLAY-RESULT
+              WHEN 100
+                 STRING 'FLIGHT NUMBER ' W-FLIGHT-NUMBER
+                        ' NOT FOUND OR NOT WITHDRAWN'
+                 INTO WK-DIS-MSG
+
+                 PERFORM 7100-DISPLAY-RESULT
+              WHEN OTHER
+                 MOVE '2200-RESTORE-FLIGHTN' TO WK-ERR-PARAGRAPH
+                 MOVE SQLCODE TO WK-SQLCODE-DISPLAY
+
+                 STRING 'WITH SQLCODE = ' WK-SQLCODE-DISPLAY
+                 INTO WK-ERR-DESC
+
+                 PERFORM 9950-ERROR-MESSAGE
+           END-EVALUATE.
+
+      **********************************************
+       7100-DISPLAY-RESULT.
+      **********************************************
+           INITIALIZE BCERSLM1
+
+           MOVE WK-DIS-MSG     TO RETMSG01O
+
+           EXEC CICS SEND
+                MAP('BCERSLM1')
+                MAPSET('BCEMSG01')
+                FROM (BCERSLM1)
+           END-EXEC.
+
+      **********************************************
+       9950-ERROR-MESSAGE.
+      **********************************************
+           INITIALIZE ERRMSGM1
+           PERFORM 9955-TRANSLATE-SQLCODE
+
+           STRING  'FATAL ERROR IN ' WK-ERR-PARAGRAPH
+                   ' ' WK-ERR-DESC
+                   ' - ' WK-SQLCODE-TEXT
+           INTO ERRMSG01O
+
+           EXEC CICS SEND
+                MAP('ERRMSGM1')
+                MAPSET('ERRMSG01')
+                FROM (ERRMSGM1)
+           END-EXEC
+
+           PERFORM 9960-WRITE-ERROR-LOG
+
+           PERFORM 9999-END-PROCESS.
+
+      **********************************************
+       9955-TRANSLATE-SQLCODE.
+      **********************************************
+      *    SAME LOOKUP AS DELFLIGHTID - TRANSLATES THE RAW SQLCODE
+      *    INTO PLAIN TEXT FOR THE ERROR SCREEN.
+           SET NO-SQLMSG-FOUND TO TRUE
+           MOVE 'SQLCODE NOT IN LOOKUP TABLE' TO WK-SQLCODE-TEXT
+
+           PERFORM VARYING WK-SQLMSG-IDX FROM 1 BY 1
+                   UNTIL WK-SQLMSG-IDX > 11 OR YS-SQLMSG-FOUND
+              IF SQLCODE = WK-SQLMSG-CODE(WK-SQLMSG-IDX)
+                 MOVE WK-SQLMSG-TEXT(WK-SQLMSG-IDX) TO WK-SQLCODE-TEXT
+                 SET YS-SQLMSG-FOUND TO TRUE
+              END-IF
+           END-PERFORM.
+
+      **********************************************
+       9960-WRITE-ERROR-LOG.
+      **********************************************
+      *    SAME ERROR LOG AS DELFLIGHTID - ONE ENTRY PER FATAL ERROR
+      *    ON TD QUEUE SCWL.
+           MOVE WK-ERR-PARAGRAPH    TO WK-ERRLOG-PARAGRAPH
+           MOVE W-FLIGHT-NUMBER     TO WK-ERRLOG-FLIGHTNO
+           MOVE WK-SQLCODE-DISPLAY  TO WK-ERRLOG-SQLCODE
+
+           EXEC SQL
+              SELECT CURRENT TIMESTAMP
+                INTO :WK-ERRLOG-TS
+                FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+
+           EXEC CICS WRITEQ TD
+              QUEUE('SCWL')
+              FROM(WK-ERRLOG-RECORD)
+              LENGTH(WK-ERRLOG-LENGTH)
+           END-EXEC.
+
+      **********************************************
+       9999-END-PROCESS.
+      **********************************************
+           EXEC CICS RETURN
+           END-EXEC.
