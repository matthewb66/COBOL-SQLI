@@ -0,0 +1,251 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FLTINQID.
+       AUTHOR. SCW.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       01 SWITCHES.
+          05 SW-VALID-FLIGHTNO        PIC X VALUE 'N'.
+             88 YS-VALID-FLIGHTNO           VALUE 'Y'.
+             88 NO-VALID-FLIGHTNO           VALUE 'N'.
+          05 SW-FOUND-FLIGHTN         PIC X VALUE 'N'.
+             88 YS-FOUND-FLIGHTN            VALUE 'Y'.
+             88 NO-FOUND-FLIGHTN            VALUE 'N'.
+
+       01 WK-ERR-PARAGRAPH            PIC X(50) VALUE SPACES.
+       01 WK-ERR-DESC                 PIC X(80) VALUE SPACES.
+       01 WK-DIS-MSG                  PIC X(80) VALUE SPACES.
+       01 W-FLIGHT-NUMBER             PIC X(10).
+
+       COPY FLTENTM1.
+       COPY BCEMSG01.
+       COPY ERRMSGM.
+       COPY ERRVALI.
+       COPY SQLMSGS.
+       COPY ERRLOGR.
+
+       COPY DFHAID.
+       COPY DFHBMSCA.
+
+       EXEC SQL
+          INCLUDE SQLCA
+       END-EXEC
+
+       EXEC SQL
+          INCLUDE @TDEFFLI
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+      **********************************************
+           PERFORM 1000-HOUSEKEEPING
+           PERFORM 1050-VALIDATE-FLIGHTNO
+
+           IF YS-VALID-FLIGHTNO
+              PERFORM 2000-INQUIRE-FLIGHTN
+           END-IF
+
+           PERFORM 9999-END-PROCESS.
+
+      **********************************************
+       1000-HOUSEKEEPING.
+      **********************************************
+           INITIALIZE FLTENTM1
+                REPLACING ALPHABETIC DATA BY SPACES
+
+           EXEC CICS SEND
+              MAP('FLTENTM1')
+              MAPSET('FLTENT01')
+              ERASE
+           END-EXEC
+
+           EXEC CICS RECEIVE
+              MAP('FLTENTM1')
+              MAPSET('FLTENT01')
+              INTO(FLTENTM1)
+           END-EXEC
+
+           MOVE FENFLTNI TO W-FLIGHT-NUMBER.
+
+      **********************************************
+       1050-VALIDATE-FLIGHTNO.
+      **********************************************
+           SET NO-VALID-FLIGHTNO TO TRUE
+           MOVE SPACES TO WK-FLIGHTNO-TRIMMED
+
+           MOVE FUNCTION TRIM(W-FLIGHT-NUMBER) TO WK-FLIGHTNO-TRIMMED
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(W-FLIGHT-NUMBER))
+             TO WK-FLIGHTNO-LEN
+
+           IF WK-FLIGHTNO-LEN < WK-FLIGHTNO-MIN-LEN
+              OR WK-FLIGHTNO-LEN > WK-FLIGHTNO-MAX-LEN
+              OR WK-FLIGHTNO-TRIMMED = SPACES
+              STRING 'INVALID FLIGHT NUMBER LENGTH ENTERED'
+              INTO WK-DIS-MSG
+
+              PERFORM 7100-DISPLAY-RESULT
+           ELSE
+              PERFORM 1060-CHECK-FLIGHTNO-CHARS
+
+              IF YS-VALID-FLIGHTNO
+                 MOVE WK-FLIGHTNO-TRIMMED TO W-FLIGHT-NUMBER
+              ELSE
+                 STRING 'FLIGHT NUMBER CONTAINS INVALID CHARACTERS'
+                 INTO WK-DIS-MSG
+
+                 PERFORM 7100-DISPLAY-RESULT
+              END-IF
+           END-IF.
+
+      **********************************************
+       1060-CHECK-FLIGHTNO-CHARS.
+      **********************************************
+           SET YS-VALID-FLIGHTNO TO TRUE
+           MOVE FUNCTION UPPER-CASE(WK-FLIGHTNO-TRIMMED)
+             TO WK-FLIGHTNO-TRIMMED
+
+           PERFORM VARYING WK-FLIGHTNO-IDX FROM 1 BY 1
+                   UNTIL WK-FLIGHTNO-IDX > WK-FLIGHTNO-LEN
+                      OR NO-VALID-FLIGHTNO
+
+              IF WK-FLIGHTNO-TRIMMED(WK-FLIGHTNO-IDX:1) NOT NUMERIC
+                 AND WK-FLIGHTNO-TRIMMED(WK-FLIGHTNO-IDX:1)
+                     NOT ALPHABETIC-UPPER
+                 SET NO-VALID-FLIGHTNO TO TRUE
+              END-IF
+           END-PERFORM.
+
+      **********************************************
+       2000-INQUIRE-FLIGHTN.
+      **********************************************
+      *    READ-ONLY LOOKUP - NO CONFIRMATION STEP IS NEEDED SINCE
+      *    NOTHING IS BEING CHANGED.
+           SET NO-FOUND-FLIGHTN TO TRUE
+           MOVE W-FLIGHT-NUMBER TO FLIGHT-NUMBER-ID
+
+           EXEC SQL
+              SELECT FLIGHT_ROUTE_CD, FLIGHT_ORIG_CD, FLIGHT_DEST_CD,
+                     FLIGHT_DEPART_TM, FLIGHT_AIRCRAFT_TY,
+                     FLIGHT_STATUS_CD
+                INTO :FLIGHT-ROUTE-CD, :FLIGHT-ORIG-CD,
+                     :FLIGHT-DEST-CD, :FLIGHT-DEPART-TM,
+                     :FLIGHT-AIRCRAFT-TY, :FLIGHT-STATUS-CD
+                FROM BEDEF.TDEFFLI
+               WHERE FLIGHT_NUMBER_ID = :FLIGHT-NUMBER-ID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 SET YS-FOUND-FLIGHTN TO TRUE
+                 PERFORM 2100-DISPLAY-FLIGHTN
+              WHEN 100
+                 STRING 'FLIGHT NUMBER ' W-FLIGHT-NUMBER
+                        ' NOT FOUND'
+                 INTO WK-DIS-MSG
+
+                 PERFORM 7100-DISPLAY-RESULT
+              WHEN OTHER
+                 MOVE '2000-INQUIRE-FLIGHTN' TO WK-ERR-PARAGRAPH
+                 MOVE SQLCODE TO WK-SQLCODE-DISPLAY
+
+                 STRING 'WITH SQLCODE = ' WK-SQLCODE-DISPLAY
+                 INTO WK-ERR-DESC
+
+                 PERFORM 9950-ERROR-MESSAGE
+           END-EVALUATE.
+
+      **********************************************
+       2100-DISPLAY-FLIGHTN.
+      **********************************************
+           MOVE W-FLIGHT-NUMBER      TO FENFLTNO
+           MOVE FLIGHT-ROUTE-CD      TO FENROUTO
+           MOVE FLIGHT-ORIG-CD       TO FENORIGO
+           MOVE FLIGHT-DEST-CD       TO FENDESTO
+           MOVE FLIGHT-DEPART-TM     TO FENDEPRO
+           MOVE FLIGHT-AIRCRAFT-TY   TO FENACFTO
+           MOVE FLIGHT-STATUS-CD     TO FENSTATO
+
+           EXEC CICS SEND
+              MAP('FLTENTM1')
+              MAPSET('FLTENT01')
+              FROM (FLTENTM1)
+           END-EXEC.
+
+      **********************************************
+       7100-DISPLAY-RESULT.
+      **********************************************
+           INITIALIZE BCERSLM1
+
+           MOVE WK-DIS-MSG     TO RETMSG01O
+
+           EXEC CICS SEND
+                MAP('BCERSLM1')
+                MAPSET('BCEMSG01')
+                FROM (BCERSLM1)
+           END-EXEC.
+
+      **********************************************
+       9950-ERROR-MESSAGE.
+      **********************************************
+           INITIALIZE ERRMSGM1
+           PERFORM 9955-TRANSLATE-SQLCODE
+
+           STRING  'FATAL ERROR IN ' WK-ERR-PARAGRAPH
+                   ' ' WK-ERR-DESC
+                   ' - ' WK-SQLCODE-TEXT
+           INTO ERRMSG01O
+
+           EXEC CICS SEND
+                MAP('ERRMSGM1')
+                MAPSET('ERRMSG01')
+                FROM (ERRMSGM1)
+           END-EXEC
+
+           PERFORM 9960-WRITE-ERROR-LOG
+
+           PERFORM 9999-END-PROCESS.
+
+      **********************************************
+       9955-TRANSLATE-SQLCODE.
+      **********************************************
+           SET NO-SQLMSG-FOUND TO TRUE
+           MOVE 'SQLCODE NOT IN LOOKUP TABLE' TO WK-SQLCODE-TEXT
+
+           PERFORM VARYING WK-SQLMSG-IDX FROM 1 BY 1
+                   UNTIL WK-SQLMSG-IDX > 11 OR YS-SQLMSG-FOUND
+              IF SQLCODE = WK-SQLMSG-CODE(WK-SQLMSG-IDX)
+                 MOVE WK-SQLMSG-TEXT(WK-SQLMSG-IDX) TO WK-SQLCODE-TEXT
+                 SET YS-SQLMSG-FOUND TO TRUE
+              END-IF
+           END-PERFORM.
+
+      **********************************************
+       9960-WRITE-ERROR-LOG.
+      **********************************************
+           MOVE WK-ERR-PARAGRAPH    TO WK-ERRLOG-PARAGRAPH
+           MOVE W-FLIGHT-NUMBER     TO WK-ERRLOG-FLIGHTNO
+           MOVE WK-SQLCODE-DISPLAY  TO WK-ERRLOG-SQLCODE
+
+           EXEC SQL
+              SELECT CURRENT TIMESTAMP
+                INTO :WK-ERRLOG-TS
+                FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+
+           EXEC CICS WRITEQ TD
+              QUEUE('SCWL')
+              FROM(WK-ERRLOG-RECORD)
+              LENGTH(WK-ERRLOG-LENGTH)
+           END-EXEC.
+
+      **********************************************
+       9999-END-PROCESS.
+      **********************************************
+           EXEC CICS RETURN
+           END-EXEC.
