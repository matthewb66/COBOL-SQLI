@@ -0,0 +1,665 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELFLIGHTID.
+       AUTHOR. SCW.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       01 SWITCHES.
+          05 SW-VALID-INPUT           PIC X VALUE 'N'.
+             88 YS-VALID-INPUT              VALUE 'Y'.
+             88 NO-VALID-INPUT              VALUE 'N'.
+          05 SW-DEL-FLIGHTN           PIC X VALUE 'N'.
+             88 YS-DEL-FLIGHTN              VALUE 'Y'.
+             88 NO-DEL-FLIGHTN              VALUE 'N'.
+          05 SW-VALID-FLIGHTNO        PIC X VALUE 'N'.
+             88 YS-VALID-FLIGHTNO           VALUE 'Y'.
+             88 NO-VALID-FLIGHTNO           VALUE 'N'.
+          05 SW-HAS-DEPENDENCIES      PIC X VALUE 'N'.
+             88 YS-HAS-DEPENDENCIES         VALUE 'Y'.
+             88 NO-HAS-DEPENDENCIES         VALUE 'N'.
+          05 SW-MORE-ROWS             PIC X VALUE 'Y'.
+             88 YS-MORE-ROWS                VALUE 'Y'.
+             88 NO-MORE-ROWS                VALUE 'N'.
+
+       01 WK-ERR-PARAGRAPH            PIC X(50) VALUE SPACES.
+       01 WK-ERR-DESC                 PIC X(80) VALUE SPACES.
+       01 WK-DIS-MSG                  PIC X(80) VALUE SPACES.
+       01 W-FLIGHT-NUMBER             PIC X(10).
+       01 WK-DEL-USERID               PIC X(8)  VALUE SPACES.
+       01 WK-DEL-TERMID               PIC X(4)  VALUE SPACES.
+       01 WK-DEL-REASON-CD            PIC X(4)  VALUE SPACES.
+       01 WK-SCHEDULE-COUNT           PIC 9(5)  VALUE ZERO.
+       01 WK-BOOKING-COUNT            PIC 9(5)  VALUE ZERO.
+       01 WK-SEARCH-CRITERIA          PIC X(10) VALUE SPACES.
+       01 WK-SEARCH-CRITERIA-PCT      PIC X(11) VALUE SPACES.
+       01 WK-LIST-IDX                 PIC 9(2)  VALUE ZERO.
+       01 WK-LIST-COUNT               PIC 9(2)  VALUE ZERO.
+       01 WK-LIST-TABLE.
+          05 WK-LIST-ENTRY OCCURS 8 TIMES.
+             10 WK-LIST-FLIGHTNO      PIC X(10).
+             10 WK-LIST-ROUTE         PIC X(6).
+
+       COPY BCESET1.
+       COPY DELLKUPM.
+       COPY BCEMSG01.
+       COPY UPDCONFM1.
+       COPY DELREASN.
+       COPY ERRMSGM.
+       COPY ERRVALI.
+       COPY SQLMSGS.
+       COPY ERRLOGR.
+
+       COPY DFHAID.
+       COPY DFHBMSCA.
+
+       EXEC SQL
+          INCLUDE SQLCA
+       END-EXEC
+
+       EXEC SQL
+          INCLUDE @TDEFFLI
+       END-EXEC
+
+       EXEC SQL
+          INCLUDE @TDEFFLD
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+      **********************************************
+           PERFORM 1000-HOUSEKEEPING
+
+           IF W-FLIGHT-NUMBER NOT = SPACES
+              PERFORM 1050-VALIDATE-FLIGHTNO
+
+              IF YS-VALID-FLIGHTNO
+                 PERFORM 2000-PROCESS
+              END-IF
+           END-IF
+
+           PERFORM 9999-END-PROCESS.
+
+      **********************************************
+       1000-HOUSEKEEPING.
+      **********************************************
+           INITIALIZE BCEMSGM1
+                REPLACING ALPHABETIC DATA BY SPACES
+
+           EXEC CICS SEND
+              MAP('BCEMSGM1')
+              MAPSET('BCESET1')
+              ERASE
+           END-EXEC
+
+           EXEC CICS RECEIVE
+              MAP('BCEMSGM1')
+              MAPSET('BCESET1')
+              INTO(BCEMSGM1)
+           END-EXEC
+
+           MOVE BCEFLIGHNI TO W-FLIGHT-NUMBER
+
+      **********************************************
+      *    A BLANK ENTRY MEANS THE USER DOES NOT KNOW THE EXACT
+      *    FLIGHT NUMBER - OFFER THE LOOKUP/SEARCH PANEL INSTEAD OF
+      *    FAILING VALIDATION ON AN EMPTY KEY.
+           IF W-FLIGHT-NUMBER = SPACES
+              PERFORM 1005-LOOKUP-FLIGHT
+           END-IF.
+
+      **********************************************
+       1005-LOOKUP-FLIGHT.
+      **********************************************
+           INITIALIZE DELLKUPM1
+                REPLACING ALPHABETIC DATA BY SPACES
+
+           EXEC CICS SEND
+              MAP('DELLKUPM1')
+              MAPSET('DELLKUP1')
+              ERASE
+           END-EXEC
+
+           EXEC CICS RECEIVE
+              MAP('DELLKUPM1')
+              MAPSET('DELLKUP1')
+              INTO(DELLKUPM1)
+           END-EXEC
+
+           MOVE FUNCTION UPPER-CASE(LKUSRCHI) TO WK-SEARCH-CRITERIA
+           MOVE ZERO     TO WK-LIST-COUNT
+
+           MOVE SPACES TO WK-SEARCH-CRITERIA-PCT
+           STRING FUNCTION TRIM(WK-SEARCH-CRITERIA) DELIMITED BY SIZE
+                  '%'                                DELIMITED BY SIZE
+             INTO WK-SEARCH-CRITERIA-PCT
+
+           PERFORM 1010-OPEN-LOOKUP-CURSOR
+           PERFORM 1020-FETCH-LOOKUP-ROWS
+           PERFORM 1030-DISPLAY-LOOKUP-LIST.
+
+      **********************************************
+       1010-OPEN-LOOKUP-CURSOR.
+      **********************************************
+      *    A SEARCH VALUE THAT PARTIALLY MATCHES THE FLIGHT NUMBER OR
+      *    ROUTE CODE, OR EXACTLY MATCHES THE ORIGIN OR DESTINATION
+      *    CODE, LETS THE USER FIND A FLIGHT WITHOUT ALREADY KNOWING
+      *    ITS FULL NUMBER. ACTIVE FLIGHTS ONLY - WITHDRAWN FLIGHTS
+      *    ARE FOUND THROUGH DELRESTID INSTEAD. RTRIM ON THE LIKE
+      *    PATTERN STRIPS THE FIXED-LENGTH HOST VARIABLE'S TRAILING
+      *    BLANKS SO A SHORT SEARCH VALUE STILL MATCHES A LONGER
+      *    FLIGHT NUMBER OR ROUTE CODE.
+           EXEC SQL
+              DECLARE LOOKUP_CSR CURSOR FOR
+                 SELECT FLIGHT_NUMBER_ID, FLIGHT_ROUTE_CD
+                   FROM BEDEF.TDEFFLI
+                  WHERE FLIGHT_STATUS_CD = 'A'
+                    AND (FLIGHT_NUMBER_ID
+                              LIKE RTRIM(:WK-SEARCH-CRITERIA-PCT)
+                         OR FLIGHT_ROUTE_CD
+                              LIKE RTRIM(:WK-SEARCH-CRITERIA-PCT)
+                         OR FLIGHT_ORIG_CD = :WK-SEARCH-CRITERIA
+                         OR FLIGHT_DEST_CD = :WK-SEARCH-CRITERIA)
+                  ORDER BY FLIGHT_NUMBER_ID
+           END-EXEC
+
+           EXEC SQL
+              OPEN LOOKUP_CSR
+           END-EXEC.
+
+      **********************************************
+       1020-FETCH-LOOKUP-ROWS.
+      **********************************************
+           SET YS-MORE-ROWS TO TRUE
+           MOVE ZERO TO WK-LIST-IDX
+
+           PERFORM UNTIL WK-LIST-IDX >= 8 OR NO-MORE-ROWS
+              ADD 1 TO WK-LIST-IDX
+
+              EXEC SQL
+                 FETCH LOOKUP_CSR
+                   INTO :WK-LIST-FLIGHTNO(WK-LIST-IDX),
+                        :WK-LIST-ROUTE(WK-LIST-IDX)
+              END-EXEC
+
+              IF SQLCODE = 0
+                 ADD 1 TO WK-LIST-COUNT
+              ELSE
+                 SET NO-MORE-ROWS TO TRUE
+                 SUBTRACT 1 FROM WK-LIST-IDX
+              END-IF
+           END-PERFORM
+
+           EXEC SQL
+              CLOSE LOOKUP_CSR
+           END-EXEC.
+
+      **********************************************
+       1030-DISPLAY-LOOKUP-LIST.
+      **********************************************
+           MOVE SPACES TO W-FLIGHT-NUMBER
+
+           IF WK-LIST-COUNT = 0
+              MOVE 'NO MATCHING FLIGHTS FOUND' TO LKUMOREO
+           ELSE
+              IF WK-LIST-COUNT > 0
+                 STRING WK-LIST-FLIGHTNO(1) ' ' WK-LIST-ROUTE(1)
+                 INTO LKULIN01O
+              END-IF
+              IF WK-LIST-COUNT > 1
+                 STRING WK-LIST-FLIGHTNO(2) ' ' WK-LIST-ROUTE(2)
+                 INTO LKULIN02O
+              END-IF
+              IF WK-LIST-COUNT > 2
+                 STRING WK-LIST-FLIGHTNO(3) ' ' WK-LIST-ROUTE(3)
+                 INTO LKULIN03O
+              END-IF
+              IF WK-LIST-COUNT > 3
+                 STRING WK-LIST-FLIGHTNO(4) ' ' WK-LIST-ROUTE(4)
+                 INTO LKULIN04O
+              END-IF
+              IF WK-LIST-COUNT > 4
+                 STRING WK-LIST-FLIGHTNO(5) ' ' WK-LIST-ROUTE(5)
+                 INTO LKULIN05O
+              END-IF
+              IF WK-LIST-COUNT > 5
+                 STRING WK-LIST-FLIGHTNO(6) ' ' WK-LIST-ROUTE(6)
+                 INTO LKULIN06O
+              END-IF
+              IF WK-LIST-COUNT > 6
+                 STRING WK-LIST-FLIGHTNO(7) ' ' WK-LIST-ROUTE(7)
+                 INTO LKULIN07O
+              END-IF
+              IF WK-LIST-COUNT > 7
+                 STRING WK-LIST-FLIGHTNO(8) ' ' WK-LIST-ROUTE(8)
+                 INTO LKULIN08O
+              END-IF
+
+              MOVE 'ENTER THE FLIGHT NUMBER TO DELETE' TO LKUMOREO
+           END-IF
+
+           EXEC CICS SEND
+              MAP('DELLKUPM1')
+              MAPSET('DELLKUP1')
+              FROM (DELLKUPM1)
+           END-EXEC
+
+           IF WK-LIST-COUNT > 0
+              EXEC CICS RECEIVE
+                 MAP('DELLKUPM1')
+                 MAPSET('DELLKUP1')
+                 INTO(DELLKUPM1)
+              END-EXEC
+
+              MOVE LKUSELI TO W-FLIGHT-NUMBER
+           END-IF.
+
+      **********************************************
+       1050-VALIDATE-FLIGHTNO.
+      **********************************************
+      *    TRIM STRAY LEADING/TRAILING CHARACTERS AND CONFIRM THE
+      *    ENTERED KEY IS A PLAUSIBLE FLIGHT NUMBER (ALPHANUMERIC,
+      *    WITHIN THE LENGTH RANGE OF OUR FLIGHT-NUMBERING SCHEME)
+      *    BEFORE IT IS EVER USED TO BUILD OR DRIVE ANY SQL.
+      **********************************************
+           SET NO-VALID-FLIGHTNO TO TRUE
+           MOVE SPACES TO WK-FLIGHTNO-TRIMMED
+
+           MOVE FUNCTION TRIM(W-FLIGHT-NUMBER) TO WK-FLIGHTNO-TRIMMED
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(W-FLIGHT-NUMBER))
+             TO WK-FLIGHTNO-LEN
+
+           IF WK-FLIGHTNO-LEN < WK-FLIGHTNO-MIN-LEN
+              OR WK-FLIGHTNO-LEN > WK-FLIGHTNO-MAX-LEN
+              OR WK-FLIGHTNO-TRIMMED = SPACES
+              STRING 'INVALID FLIGHT NUMBER LENGTH ENTERED'
+              INTO WK-DIS-MSG
+
+              PERFORM 7100-DISPLAY-RESULT
+           ELSE
+              PERFORM 1060-CHECK-FLIGHTNO-CHARS
+
+              IF YS-VALID-FLIGHTNO
+                 MOVE WK-FLIGHTNO-TRIMMED TO W-FLIGHT-NUMBER
+              ELSE
+                 STRING 'FLIGHT NUMBER CONTAINS INVALID CHARACTERS'
+                 INTO WK-DIS-MSG
+
+                 PERFORM 7100-DISPLAY-RESULT
+              END-IF
+           END-IF.
+
+      **********************************************
+       1060-CHECK-FLIGHTNO-CHARS.
+      **********************************************
+      *    ONLY UPPER-CASE LETTERS AND DIGITS ARE PLAUSIBLE IN OUR
+      *    FLIGHT-NUMBERING SCHEME - ANYTHING ELSE (QUOTES, SPACES,
+      *    PUNCTUATION) FAILS VALIDATION HERE.
+           SET YS-VALID-FLIGHTNO TO TRUE
+           MOVE FUNCTION UPPER-CASE(WK-FLIGHTNO-TRIMMED)
+             TO WK-FLIGHTNO-TRIMMED
+
+           PERFORM VARYING WK-FLIGHTNO-IDX FROM 1 BY 1
+                   UNTIL WK-FLIGHTNO-IDX > WK-FLIGHTNO-LEN
+                      OR NO-VALID-FLIGHTNO
+
+              IF WK-FLIGHTNO-TRIMMED(WK-FLIGHTNO-IDX:1) NOT NUMERIC
+                 AND WK-FLIGHTNO-TRIMMED(WK-FLIGHTNO-IDX:1)
+                     NOT ALPHABETIC-UPPER
+                 SET NO-VALID-FLIGHTNO TO TRUE
+              END-IF
+           END-PERFORM.
+
+      **********************************************
+       2000-PROCESS.
+      **********************************************
+           SET NO-VALID-INPUT TO TRUE
+           PERFORM 2100-CONFIRM-DELETE UNTIL YS-VALID-INPUT
+
+           IF YS-DEL-FLIGHTN THEN
+              PERFORM 2200-DELETE-FLIGHTN
+           END-IF.
+
+      **********************************************
+       2100-CONFIRM-DELETE.
+      **********************************************
+           INITIALIZE UPDCONFM1
+           MOVE W-FLIGHT-NUMBER TO CONFFLIGHNO
+           MOVE SPACES          TO CONFCONFIRI
+
+           EXEC CICS SEND
+              MAP('UPDCONFM1')
+              MAPSET('UPDCONF01')
+              FROM (UPDCONFM1)
+           END-EXEC
+
+           EXEC CICS RECEIVE
+              MAP('UPDCONFM1')
+              MAPSET('UPDCONF01')
+              INTO(UPDCONFM1)
+           END-EXEC
+
+           IF CONFCONFIRI = 'Y' THEN
+              PERFORM 2105-VALIDATE-REASON-CODE
+
+              IF YS-VALID-REASON
+                 MOVE CONFREASNI             TO WK-DEL-REASON-CD
+                 SET YS-DEL-FLIGHTN          TO TRUE
+                 SET YS-VALID-INPUT          TO TRUE
+              ELSE
+                 SET NO-VALID-INPUT          TO TRUE
+
+                 STRING 'ENTER A VALID DELETE REASON CODE - '
+                        'DUPL, CNCL, ERRR, SSNR OR OTHR'
+                 INTO WK-DIS-MSG
+
+                 PERFORM 7100-DISPLAY-RESULT
+              END-IF
+           ELSE
+              IF CONFCONFIRI = 'N' THEN
+                 SET NO-DEL-FLIGHTN         TO TRUE
+                 SET YS-VALID-INPUT         TO TRUE
+
+                 STRING 'UPDATE OF ' CONFFLIGHNO
+                        ' WAS ABORTED'
+                 INTO WK-DIS-MSG
+
+                 PERFORM 7100-DISPLAY-RESULT
+              ELSE
+                 SET NO-VALID-INPUT TO TRUE
+
+                 STRING 'UNEXPECTED RESPONSE ' CONFCONFIRI
+                     '. ENTER Y (YES) OR N (NO)'
+                 INTO WK-DIS-MSG
+
+                 PERFORM 7100-DISPLAY-RESULT
+              END-IF
+           END-IF.
+
+      **********************************************
+       2105-VALIDATE-REASON-CODE.
+      **********************************************
+      *    A REASON CODE IS MANDATORY ON EVERY WITHDRAWAL SO THE
+      *    AUDIT TRAIL (TDEFFLD) RECORDS WHY, NOT JUST WHO/WHEN.
+           SET NO-VALID-REASON TO TRUE
+           MOVE FUNCTION UPPER-CASE(CONFREASNI) TO CONFREASNI
+
+           PERFORM VARYING WK-REASON-IDX FROM 1 BY 1
+                   UNTIL WK-REASON-IDX > 5 OR YS-VALID-REASON
+              IF CONFREASNI = WK-REASON-ENTRY(WK-REASON-IDX)
+                 SET YS-VALID-REASON TO TRUE
+              END-IF
+           END-PERFORM.
+
+      **********************************************
+       2200-DELETE-FLIGHTN.
+      **********************************************
+           PERFORM 2205-CAPTURE-FLIGHT-ROW
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 IF FLIGHT-STATUS-CD = 'W'
+                    STRING 'FLIGHT NUMBER ' W-FLIGHT-NUMBER
+                           ' IS ALREADY WITHDRAWN'
+                    INTO WK-DIS-MSG
+
+                    PERFORM 7100-DISPLAY-RESULT
+                 ELSE
+                    PERFORM 2206-CHECK-DEPENDENCIES
+
+                    IF YS-HAS-DEPENDENCIES
+                       STRING 'FLIGHT NUMBER ' W-FLIGHT-NUMBER
+                              ' HAS ' WK-SCHEDULE-COUNT
+                              ' SCHEDULE LINE(S) AND '
+                              WK-BOOKING-COUNT
+                              ' BOOKING(S) - DELETE REFUSED'
+                       INTO WK-DIS-MSG
+
+                       PERFORM 7100-DISPLAY-RESULT
+                    ELSE
+                       PERFORM 2220-EXECUTE-SQL
+                    END-IF
+                 END-IF
+              WHEN 100
+                 STRING 'FLIGHT NUMBER ' W-FLIGHT-NUMBER
+                        ' NOT FOUND IN DATABASE'
+                 INTO WK-DIS-MSG
+
+                 PERFORM 7100-DISPLAY-RESULT
+              WHEN OTHER
+                 MOVE '2205-CAPTURE-FLIGHT-ROW' TO WK-ERR-PARAGRAPH
+                 MOVE SQLCODE TO WK-SQLCODE-DISPLAY
+
+                 STRING 'WITH SQLCODE = ' WK-SQLCODE-DISPLAY
+                 INTO WK-ERR-DESC
+
+                 PERFORM 9950-ERROR-MESSAGE
+           END-EVALUATE.
+
+      **********************************************
+       2205-CAPTURE-FLIGHT-ROW.
+      **********************************************
+      *    READ THE ROW BEFORE IT IS REMOVED SO IT CAN BE WRITTEN
+      *    TO THE DELETION AUDIT TRAIL (TDEFFLD).
+           EXEC SQL
+              SELECT FLIGHT_NUMBER_ID, FLIGHT_ROUTE_CD,
+                     FLIGHT_ORIG_CD, FLIGHT_DEST_CD,
+                     FLIGHT_DEPART_TM, FLIGHT_AIRCRAFT_TY,
+                     FLIGHT_STATUS_CD
+                INTO :FLIGHT-NUMBER-ID, :FLIGHT-ROUTE-CD,
+                     :FLIGHT-ORIG-CD, :FLIGHT-DEST-CD,
+                     :FLIGHT-DEPART-TM, :FLIGHT-AIRCRAFT-TY,
+                     :FLIGHT-STATUS-CD
+                FROM BEDEF.TDEFFLI
+               WHERE FLIGHT_NUMBER_ID = :W-FLIGHT-NUMBER
+           END-EXEC.
+
+      **********************************************
+       2206-CHECK-DEPENDENCIES.
+      **********************************************
+      *    A FLIGHT WITH SCHEDULE LINES OR BOOKINGS STILL ON FILE
+      *    MAY NOT BE WITHDRAWN - THE DEPENDENT ROWS MUST BE CLEARED
+      *    DOWN FIRST.
+           SET NO-HAS-DEPENDENCIES TO TRUE
+
+           EXEC SQL
+              SELECT COUNT(*)
+                INTO :WK-SCHEDULE-COUNT
+                FROM BEDEF.TSCHFLI
+               WHERE FLIGHT_NUMBER_ID = :W-FLIGHT-NUMBER
+           END-EXEC
+
+           EXEC SQL
+              SELECT COUNT(*)
+                INTO :WK-BOOKING-COUNT
+                FROM BEDEF.TBOOKFLI
+               WHERE FLIGHT_NUMBER_ID = :W-FLIGHT-NUMBER
+           END-EXEC
+
+           IF WK-SCHEDULE-COUNT > 0 OR WK-BOOKING-COUNT > 0
+              SET YS-HAS-DEPENDENCIES TO TRUE
+           END-IF.
+
+      **********************************************
+       2210-WRITE-AUDIT-ROW.
+      **********************************************
+           EXEC CICS ASSIGN
+              USERID(WK-DEL-USERID)
+           END-EXEC
+
+           MOVE EIBTRMID TO WK-DEL-TERMID
+
+           MOVE FLIGHT-NUMBER-ID  TO FLD-FLIGHT-NUMBER-ID
+           MOVE WK-DEL-USERID     TO FLD-DELETED-BY-USERID
+           MOVE WK-DEL-TERMID     TO FLD-DELETED-BY-TERMID
+           MOVE FLIGHT-ROUTE-CD   TO FLD-OLD-ROUTE-CD
+           MOVE FLIGHT-ORIG-CD    TO FLD-OLD-ORIG-CD
+           MOVE FLIGHT-DEST-CD    TO FLD-OLD-DEST-CD
+           MOVE FLIGHT-DEPART-TM  TO FLD-OLD-DEPART-TM
+           MOVE FLIGHT-AIRCRAFT-TY TO FLD-OLD-AIRCRAFT-TY
+           MOVE FLIGHT-STATUS-CD  TO FLD-OLD-STATUS-CD
+           MOVE WK-DEL-REASON-CD  TO FLD-DELETE-REASON-CD
+
+           EXEC SQL
+              INSERT INTO BEDEF.TDEFFLD
+                 (FLIGHT_NUMBER_ID, DELETED_BY_USERID,
+                  DELETED_BY_TERMID, DELETED_TS, OLD_ROUTE_CD,
+                  OLD_ORIG_CD, OLD_DEST_CD, OLD_DEPART_TM,
+                  OLD_AIRCRAFT_TY, OLD_STATUS_CD, DELETE_REASON_CD)
+              VALUES
+                 (:FLD-FLIGHT-NUMBER-ID, :FLD-DELETED-BY-USERID,
+                  :FLD-DELETED-BY-TERMID, CURRENT TIMESTAMP,
+                  :FLD-OLD-ROUTE-CD, :FLD-OLD-ORIG-CD,
+                  :FLD-OLD-DEST-CD, :FLD-OLD-DEPART-TM,
+                  :FLD-OLD-AIRCRAFT-TY, :FLD-OLD-STATUS-CD,
+                  :FLD-DELETE-REASON-CD)
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              MOVE '2210-WRITE-AUDIT-ROW' TO WK-ERR-PARAGRAPH
+              MOVE SQLCODE TO WK-SQLCODE-DISPLAY
+
+              STRING 'WITH SQLCODE = ' WK-SQLCODE-DISPLAY
+              INTO WK-ERR-DESC
+
+              PERFORM 9950-ERROR-MESSAGE
+           END-IF.
+
+      **********************************************
+       2220-EXECUTE-SQL.
+      **********************************************
+      *    SOFT DELETE - THE ROW IS WITHDRAWN (STATUS FLAG FLIPPED TO
+      *    'W'), NOT PHYSICALLY REMOVED, SO DELRESTID CAN RESTORE IT.
+      *    HOST-VARIABLE WHERE CLAUSE - NO DYNAMIC SQL TEXT IS
+      *    BUILT FROM SCREEN INPUT FOR THIS STATEMENT. THE AUDIT ROW
+      *    IS WRITTEN ONLY AFTER THIS UPDATE SUCCEEDS, SO A FAILED
+      *    WITHDRAWAL NEVER LEAVES A TDEFFLD ROW CLAIMING A DELETION
+      *    THAT DID NOT HAPPEN.
+           EXEC SQL
+               UPDATE BEDEF.TDEFFLI
+                  SET FLIGHT_STATUS_CD = 'W'
+                WHERE FLIGHT_NUMBER_ID = :W-FLIGHT-NUMBER
+                  AND FLIGHT_STATUS_CD = 'A'
+           END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 PERFORM 2210-WRITE-AUDIT-ROW
+
+                 STRING 'FLIGHT NUMBER ' W-FLIGHT-NUMBER
+                        ' WITHDRAWN SUCCESSFULLY.'
+                 INTO WK-DIS-MSG
+
+                 PERFORM 7100-DISPLAY-RESULT
+              WHEN 100
+                 STRING 'FLIGHT NUMBER ' W-FLIGHT-NUMBER
+                        ' NOT FOUND OR ALREADY WITHDRAWN'
+                 INTO WK-DIS-MSG
+
+                 PERFORM 7100-DISPLAY-RESULT
+              WHEN OTHER
+                 MOVE '2220-EXECUTE-SQL' TO WK-ERR-PARAGRAPH
+                 MOVE SQLCODE TO WK-SQLCODE-DISPLAY
+
+                 STRING 'WITH SQLCODE = ' WK-SQLCODE-DISPLAY
+                 INTO WK-ERR-DESC
+
+                 PERFORM 9950-ERROR-MESSAGE
+           END-EVALUATE.
+
+      **********************************************
+       7100-DISPLAY-RESULT.
+      **********************************************
+           INITIALIZE BCERSLM1
+
+           MOVE WK-DIS-MSG     TO RETMSG01O
+
+           EXEC CICS SEND
+                MAP('BCERSLM1')
+                MAPSET('BCEMSG01')
+                FROM (BCERSLM1)
+           END-EXEC.
+
+      **********************************************
+       9950-ERROR-MESSAGE.
+      **********************************************
+      *    ONLY EVER REACHED ON A FAILURE BRANCH, SO IT IS SAFE TO
+      *    ROLL BACK HERE UNCONDITIONALLY - THIS UNDOES THE WITHDRAWAL
+      *    UPDATE IN 2220-EXECUTE-SQL WHEN IT IS THE SUBSEQUENT TDEFFLD
+      *    AUDIT INSERT THAT FAILED, SO THE TWO NEVER GET SEPARATED BY
+      *    THE IMPLICIT SYNCPOINT ON EXEC CICS RETURN. WHERE NOTHING IS
+      *    PENDING (E.G. THE UPDATE ITSELF FAILED) THIS IS A NO-OP.
+      *    CICS OWNS THE UNIT OF WORK UNDER THE DB2 ATTACHMENT FACILITY
+      *    - EXEC SQL COMMIT/ROLLBACK ARE NOT VALID HERE, ONLY
+      *    EXEC CICS SYNCPOINT.
+           EXEC CICS SYNCPOINT ROLLBACK
+           END-EXEC
+
+           INITIALIZE ERRMSGM1
+           PERFORM 9955-TRANSLATE-SQLCODE
+
+           STRING  'FATAL ERROR IN ' WK-ERR-PARAGRAPH
+                   ' ' WK-ERR-DESC
+                   ' - ' WK-SQLCODE-TEXT
+           INTO ERRMSG01O
+
+           EXEC CICS SEND
+                MAP('ERRMSGM1')
+                MAPSET('ERRMSG01')
+                FROM (ERRMSGM1)
+           END-EXEC
+
+           PERFORM 9960-WRITE-ERROR-LOG
+
+           PERFORM 9999-END-PROCESS.
+
+      **********************************************
+       9955-TRANSLATE-SQLCODE.
+      **********************************************
+      *    TRANSLATES THE RAW SQLCODE INTO PLAIN TEXT FOR THE
+      *    HANDFUL OF SQLCODES WE ACTUALLY SEE AGAINST TDEFFLI/
+      *    TDEFFLD, SO THE ERROR SCREEN MEANS SOMETHING TO WHOEVER
+      *    IS SITTING AT IT.
+           SET NO-SQLMSG-FOUND TO TRUE
+           MOVE 'SQLCODE NOT IN LOOKUP TABLE' TO WK-SQLCODE-TEXT
+
+           PERFORM VARYING WK-SQLMSG-IDX FROM 1 BY 1
+                   UNTIL WK-SQLMSG-IDX > 11 OR YS-SQLMSG-FOUND
+              IF SQLCODE = WK-SQLMSG-CODE(WK-SQLMSG-IDX)
+                 MOVE WK-SQLMSG-TEXT(WK-SQLMSG-IDX) TO WK-SQLCODE-TEXT
+                 SET YS-SQLMSG-FOUND TO TRUE
+              END-IF
+           END-PERFORM.
+
+      **********************************************
+       9960-WRITE-ERROR-LOG.
+      **********************************************
+      *    A COPY OF EVERY FATAL ERROR GOES TO TD QUEUE SCWL SO THE
+      *    SUPPORT DESK CAN REVIEW FAILURES AFTER THE OPERATOR'S
+      *    SCREEN HAS ALREADY CLEARED VIA 9999-END-PROCESS.
+           MOVE WK-ERR-PARAGRAPH    TO WK-ERRLOG-PARAGRAPH
+           MOVE W-FLIGHT-NUMBER     TO WK-ERRLOG-FLIGHTNO
+           MOVE WK-SQLCODE-DISPLAY  TO WK-ERRLOG-SQLCODE
+
+           EXEC SQL
+              SELECT CURRENT TIMESTAMP
+                INTO :WK-ERRLOG-TS
+                FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+
+           EXEC CICS WRITEQ TD
+              QUEUE('SCWL')
+              FROM(WK-ERRLOG-RECORD)
+              LENGTH(WK-ERRLOG-LENGTH)
+           END-EXEC.
+
+      **********************************************
+       9999-END-PROCESS.
+      **********************************************
+           EXEC CICS RETURN
+           END-EXEC.
