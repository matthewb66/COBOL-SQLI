@@ -0,0 +1,388 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FLTCHGID.
+       AUTHOR. SCW.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       01 SWITCHES.
+          05 SW-VALID-INPUT           PIC X VALUE 'N'.
+             88 YS-VALID-INPUT              VALUE 'Y'.
+             88 NO-VALID-INPUT              VALUE 'N'.
+          05 SW-CHANGE-FLIGHTN        PIC X VALUE 'N'.
+             88 YS-CHANGE-FLIGHTN           VALUE 'Y'.
+             88 NO-CHANGE-FLIGHTN           VALUE 'N'.
+          05 SW-VALID-FLIGHTNO        PIC X VALUE 'N'.
+             88 YS-VALID-FLIGHTNO           VALUE 'Y'.
+             88 NO-VALID-FLIGHTNO           VALUE 'N'.
+          05 SW-VALID-FIELDS          PIC X VALUE 'N'.
+             88 YS-VALID-FIELDS             VALUE 'Y'.
+             88 NO-VALID-FIELDS             VALUE 'N'.
+          05 SW-FOUND-FLIGHTN         PIC X VALUE 'N'.
+             88 YS-FOUND-FLIGHTN            VALUE 'Y'.
+             88 NO-FOUND-FLIGHTN            VALUE 'N'.
+
+       01 WK-ERR-PARAGRAPH            PIC X(50) VALUE SPACES.
+       01 WK-ERR-DESC                 PIC X(80) VALUE SPACES.
+       01 WK-DIS-MSG                  PIC X(80) VALUE SPACES.
+       01 W-FLIGHT-NUMBER             PIC X(10).
+
+       COPY FLTENTM1.
+       COPY UPDCONFM1.
+       COPY BCEMSG01.
+       COPY ERRMSGM.
+       COPY ERRVALI.
+       COPY SQLMSGS.
+       COPY ERRLOGR.
+
+       COPY DFHAID.
+       COPY DFHBMSCA.
+
+       EXEC SQL
+          INCLUDE SQLCA
+       END-EXEC
+
+       EXEC SQL
+          INCLUDE @TDEFFLI
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+      **********************************************
+           PERFORM 1000-HOUSEKEEPING
+           PERFORM 1050-VALIDATE-FLIGHTNO
+
+           IF YS-VALID-FLIGHTNO
+              PERFORM 1100-FETCH-CURRENT-ROW
+
+              IF YS-FOUND-FLIGHTN
+                 PERFORM 1070-VALIDATE-FIELDS
+
+                 IF YS-VALID-FIELDS
+                    PERFORM 2000-PROCESS
+                 END-IF
+              END-IF
+           END-IF
+
+           PERFORM 9999-END-PROCESS.
+
+      **********************************************
+       1000-HOUSEKEEPING.
+      **********************************************
+      *    THE OPERATOR KEYS THE FLIGHT NUMBER PLUS THE REPLACEMENT
+      *    VALUES FOR EVERY FIELD IN ONE PASS - THE SAME SINGLE-SCREEN
+      *    CONVENTION DELFLIGHTID USES FOR ITS CONFIRMATION STEP.
+           INITIALIZE FLTENTM1
+                REPLACING ALPHABETIC DATA BY SPACES
+
+           EXEC CICS SEND
+              MAP('FLTENTM1')
+              MAPSET('FLTENT01')
+              ERASE
+           END-EXEC
+
+           EXEC CICS RECEIVE
+              MAP('FLTENTM1')
+              MAPSET('FLTENT01')
+              INTO(FLTENTM1)
+           END-EXEC
+
+           MOVE FENFLTNI TO W-FLIGHT-NUMBER.
+
+      **********************************************
+       1050-VALIDATE-FLIGHTNO.
+      **********************************************
+           SET NO-VALID-FLIGHTNO TO TRUE
+           MOVE SPACES TO WK-FLIGHTNO-TRIMMED
+
+           MOVE FUNCTION TRIM(W-FLIGHT-NUMBER) TO WK-FLIGHTNO-TRIMMED
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(W-FLIGHT-NUMBER))
+             TO WK-FLIGHTNO-LEN
+
+           IF WK-FLIGHTNO-LEN < WK-FLIGHTNO-MIN-LEN
+              OR WK-FLIGHTNO-LEN > WK-FLIGHTNO-MAX-LEN
+              OR WK-FLIGHTNO-TRIMMED = SPACES
+              STRING 'INVALID FLIGHT NUMBER LENGTH ENTERED'
+              INTO WK-DIS-MSG
+
+              PERFORM 7100-DISPLAY-RESULT
+           ELSE
+              PERFORM 1060-CHECK-FLIGHTNO-CHARS
+
+              IF YS-VALID-FLIGHTNO
+                 MOVE WK-FLIGHTNO-TRIMMED TO W-FLIGHT-NUMBER
+              ELSE
+                 STRING 'FLIGHT NUMBER CONTAINS INVALID CHARACTERS'
+                 INTO WK-DIS-MSG
+
+                 PERFORM 7100-DISPLAY-RESULT
+              END-IF
+           END-IF.
+
+      **********************************************
+       1060-CHECK-FLIGHTNO-CHARS.
+      **********************************************
+           SET YS-VALID-FLIGHTNO TO TRUE
+           MOVE FUNCTION UPPER-CASE(WK-FLIGHTNO-TRIMMED)
+             TO WK-FLIGHTNO-TRIMMED
+
+           PERFORM VARYING WK-FLIGHTNO-IDX FROM 1 BY 1
+                   UNTIL WK-FLIGHTNO-IDX > WK-FLIGHTNO-LEN
+                      OR NO-VALID-FLIGHTNO
+
+              IF WK-FLIGHTNO-TRIMMED(WK-FLIGHTNO-IDX:1) NOT NUMERIC
+                 AND WK-FLIGHTNO-TRIMMED(WK-FLIGHTNO-IDX:1)
+                     NOT ALPHABETIC-UPPER
+                 SET NO-VALID-FLIGHTNO TO TRUE
+              END-IF
+           END-PERFORM.
+
+      **********************************************
+       1070-VALIDATE-FIELDS.
+      **********************************************
+           SET YS-VALID-FIELDS TO TRUE
+
+           IF FENROUTI = SPACES OR FENORIGI = SPACES
+              OR FENDESTI = SPACES OR FENDEPRI = SPACES
+              OR FENACFTI = SPACES
+              SET NO-VALID-FIELDS TO TRUE
+
+              STRING 'ROUTE, ORIGIN, DESTINATION, DEPARTURE TIME AND '
+                     'AIRCRAFT TYPE ARE ALL REQUIRED'
+              INTO WK-DIS-MSG
+
+              PERFORM 7100-DISPLAY-RESULT
+           END-IF
+
+      *    STATUS IS WITHDRAWN/RESTORED THROUGH DELFLIGHTID/DELRESTID,
+      *    NOT HERE - REJECT ANYTHING OTHER THAN BLANK OR 'A' RATHER
+      *    THAN SILENTLY DISCARDING IT.
+           IF YS-VALID-FIELDS
+              AND FENSTATI NOT = SPACES AND FENSTATI NOT = 'A'
+              SET NO-VALID-FIELDS TO TRUE
+
+              STRING 'STATUS MUST BE BLANK OR A - USE THE DELETE OR '
+                     'RESTORE TRANSACTION TO CHANGE FLIGHT STATUS'
+              INTO WK-DIS-MSG
+
+              PERFORM 7100-DISPLAY-RESULT
+           END-IF.
+
+      **********************************************
+       1100-FETCH-CURRENT-ROW.
+      **********************************************
+      *    A FLIGHT THAT HAS BEEN WITHDRAWN IS RESTORED THROUGH
+      *    DELRESTID, NOT EDITED HERE - ONLY ACTIVE ROWS ARE FOUND.
+           SET NO-FOUND-FLIGHTN TO TRUE
+           MOVE W-FLIGHT-NUMBER TO FLIGHT-NUMBER-ID
+
+           EXEC SQL
+              SELECT FLIGHT_ROUTE_CD, FLIGHT_ORIG_CD, FLIGHT_DEST_CD,
+                     FLIGHT_DEPART_TM, FLIGHT_AIRCRAFT_TY
+                INTO :FLIGHT-ROUTE-CD, :FLIGHT-ORIG-CD,
+                     :FLIGHT-DEST-CD, :FLIGHT-DEPART-TM,
+                     :FLIGHT-AIRCRAFT-TY
+                FROM BEDEF.TDEFFLI
+               WHERE FLIGHT_NUMBER_ID = :FLIGHT-NUMBER-ID
+                 AND FLIGHT_STATUS_CD = 'A'
+           END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 SET YS-FOUND-FLIGHTN TO TRUE
+              WHEN 100
+                 STRING 'FLIGHT NUMBER ' W-FLIGHT-NUMBER
+                        ' NOT FOUND OR WITHDRAWN'
+                 INTO WK-DIS-MSG
+
+                 PERFORM 7100-DISPLAY-RESULT
+              WHEN OTHER
+                 MOVE '1100-FETCH-CURRENT-ROW' TO WK-ERR-PARAGRAPH
+                 MOVE SQLCODE TO WK-SQLCODE-DISPLAY
+
+                 STRING 'WITH SQLCODE = ' WK-SQLCODE-DISPLAY
+                 INTO WK-ERR-DESC
+
+                 PERFORM 9950-ERROR-MESSAGE
+           END-EVALUATE.
+
+      **********************************************
+       2000-PROCESS.
+      **********************************************
+           SET NO-VALID-INPUT TO TRUE
+           PERFORM 2100-CONFIRM-CHANGE UNTIL YS-VALID-INPUT
+
+           IF YS-CHANGE-FLIGHTN THEN
+              PERFORM 2200-CHANGE-FLIGHTN
+           END-IF.
+
+      **********************************************
+       2100-CONFIRM-CHANGE.
+      **********************************************
+           INITIALIZE UPDCONFM1
+           MOVE W-FLIGHT-NUMBER TO CONFFLIGHNO
+           MOVE SPACES          TO CONFCONFIRI
+
+      *    DELETE REASON CODE DOES NOT APPLY TO A CHANGE - DARKEN AND
+      *    PROTECT THE FIELD RATHER THAN LEAVE AN UNUSED INPUT ON
+      *    THE SHARED CONFIRMATION SCREEN.
+           MOVE DFHBMDAR        TO CONFREASNA
+
+           EXEC CICS SEND
+              MAP('UPDCONFM1')
+              MAPSET('UPDCONF01')
+              FROM (UPDCONFM1)
+           END-EXEC
+
+           EXEC CICS RECEIVE
+              MAP('UPDCONFM1')
+              MAPSET('UPDCONF01')
+              INTO(UPDCONFM1)
+           END-EXEC
+
+           IF CONFCONFIRI = 'Y' THEN
+              SET YS-CHANGE-FLIGHTN          TO TRUE
+              SET YS-VALID-INPUT             TO TRUE
+           ELSE
+              IF CONFCONFIRI = 'N' THEN
+                 SET NO-CHANGE-FLIGHTN      TO TRUE
+                 SET YS-VALID-INPUT         TO TRUE
+
+                 STRING 'CHANGE TO ' CONFFLIGHNO
+                        ' WAS ABORTED'
+                 INTO WK-DIS-MSG
+
+                 PERFORM 7100-DISPLAY-RESULT
+              ELSE
+                 SET NO-VALID-INPUT TO TRUE
+
+                 STRING 'UNEXPECTED RESPONSE ' CONFCONFIRI
+                     '. ENTER Y (YES) OR N (NO)'
+                 INTO WK-DIS-MSG
+
+                 PERFORM 7100-DISPLAY-RESULT
+              END-IF
+           END-IF.
+
+      **********************************************
+       2200-CHANGE-FLIGHTN.
+      **********************************************
+           MOVE W-FLIGHT-NUMBER    TO FLIGHT-NUMBER-ID
+           MOVE FENROUTI           TO FLIGHT-ROUTE-CD
+           MOVE FENORIGI           TO FLIGHT-ORIG-CD
+           MOVE FENDESTI           TO FLIGHT-DEST-CD
+           MOVE FENDEPRI           TO FLIGHT-DEPART-TM
+           MOVE FENACFTI           TO FLIGHT-AIRCRAFT-TY
+
+           EXEC SQL
+              UPDATE BEDEF.TDEFFLI
+                 SET FLIGHT_ROUTE_CD     = :FLIGHT-ROUTE-CD,
+                     FLIGHT_ORIG_CD      = :FLIGHT-ORIG-CD,
+                     FLIGHT_DEST_CD      = :FLIGHT-DEST-CD,
+                     FLIGHT_DEPART_TM    = :FLIGHT-DEPART-TM,
+                     FLIGHT_AIRCRAFT_TY  = :FLIGHT-AIRCRAFT-TY,
+                     FLIGHT_LAST_UPD_TS  = CURRENT TIMESTAMP
+               WHERE FLIGHT_NUMBER_ID = :FLIGHT-NUMBER-ID
+                 AND FLIGHT_STATUS_CD = 'A'
+           END-EXEC.
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 STRING 'FLIGHT NUMBER ' W-FLIGHT-NUMBER
+                        ' CHANGED SUCCESSFULLY'
+                 INTO WK-DIS-MSG
+
+                 PERFORM 7100-DISPLAY-RESULT
+              WHEN 100
+                 STRING 'FLIGHT NUMBER ' W-FLIGHT-NUMBER
+                        ' NOT FOUND OR WITHDRAWN'
+                 INTO WK-DIS-MSG
+
+                 PERFORM 7100-DISPLAY-RESULT
+              WHEN OTHER
+                 MOVE '2200-CHANGE-FLIGHTN' TO WK-ERR-PARAGRAPH
+                 MOVE SQLCODE TO WK-SQLCODE-DISPLAY
+
+                 STRING 'WITH SQLCODE = ' WK-SQLCODE-DISPLAY
+                 INTO WK-ERR-DESC
+
+                 PERFORM 9950-ERROR-MESSAGE
+           END-EVALUATE.
+
+      **********************************************
+       7100-DISPLAY-RESULT.
+      **********************************************
+           INITIALIZE BCERSLM1
+
+           MOVE WK-DIS-MSG     TO RETMSG01O
+
+           EXEC CICS SEND
+                MAP('BCERSLM1')
+                MAPSET('BCEMSG01')
+                FROM (BCERSLM1)
+           END-EXEC.
+
+      **********************************************
+       9950-ERROR-MESSAGE.
+      **********************************************
+           INITIALIZE ERRMSGM1
+           PERFORM 9955-TRANSLATE-SQLCODE
+
+           STRING  'FATAL ERROR IN ' WK-ERR-PARAGRAPH
+                   ' ' WK-ERR-DESC
+                   ' - ' WK-SQLCODE-TEXT
+           INTO ERRMSG01O
+
+           EXEC CICS SEND
+                MAP('ERRMSGM1')
+                MAPSET('ERRMSG01')
+                FROM (ERRMSGM1)
+           END-EXEC
+
+           PERFORM 9960-WRITE-ERROR-LOG
+
+           PERFORM 9999-END-PROCESS.
+
+      **********************************************
+       9955-TRANSLATE-SQLCODE.
+      **********************************************
+           SET NO-SQLMSG-FOUND TO TRUE
+           MOVE 'SQLCODE NOT IN LOOKUP TABLE' TO WK-SQLCODE-TEXT
+
+           PERFORM VARYING WK-SQLMSG-IDX FROM 1 BY 1
+                   UNTIL WK-SQLMSG-IDX > 11 OR YS-SQLMSG-FOUND
+              IF SQLCODE = WK-SQLMSG-CODE(WK-SQLMSG-IDX)
+                 MOVE WK-SQLMSG-TEXT(WK-SQLMSG-IDX) TO WK-SQLCODE-TEXT
+                 SET YS-SQLMSG-FOUND TO TRUE
+              END-IF
+           END-PERFORM.
+
+      **********************************************
+       9960-WRITE-ERROR-LOG.
+      **********************************************
+           MOVE WK-ERR-PARAGRAPH    TO WK-ERRLOG-PARAGRAPH
+           MOVE W-FLIGHT-NUMBER     TO WK-ERRLOG-FLIGHTNO
+           MOVE WK-SQLCODE-DISPLAY  TO WK-ERRLOG-SQLCODE
+
+           EXEC SQL
+              SELECT CURRENT TIMESTAMP
+                INTO :WK-ERRLOG-TS
+                FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+
+           EXEC CICS WRITEQ TD
+              QUEUE('SCWL')
+              FROM(WK-ERRLOG-RECORD)
+              LENGTH(WK-ERRLOG-LENGTH)
+           END-EXEC.
+
+      **********************************************
+       9999-END-PROCESS.
+      **********************************************
+           EXEC CICS RETURN
+           END-EXEC.
