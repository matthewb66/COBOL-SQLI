@@ -0,0 +1,460 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELBULKB.
+       AUTHOR. SCW.
+
+      ******************************************************************
+      *    BATCH BULK WITHDRAWAL OF FLIGHT DEFINITIONS FROM TDEFFLI.
+      *    READS A SEQUENTIAL FILE OF FLIGHT NUMBERS (ONE PER RECORD,
+      *    FOR EXAMPLE AT SEASON ROLLOVER) AND RUNS THE SAME
+      *    VALIDATE/DEPENDENCY-CHECK/AUDIT/WITHDRAW LOGIC AS
+      *    DELFLIGHTID'S 2200-DELETE-FLIGHTN AGAINST EACH ONE, WRITING
+      *    A LINE TO THE SUMMARY REPORT FOR EVERY FLIGHT NUMBER READ.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FLIGHT-IN-FILE   ASSIGN TO FLTIN
+                  ORGANIZATION IS SEQUENTIAL.
+           SELECT RPT-OUT-FILE     ASSIGN TO RPTOUT
+                  ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FLIGHT-IN-FILE
+           RECORD CONTAINS 10 CHARACTERS.
+       01  FLIGHT-IN-RECORD           PIC X(10).
+
+       FD  RPT-OUT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-OUT-RECORD             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01 SWITCHES.
+          05 SW-END-OF-FILE          PIC X VALUE 'N'.
+             88 YS-END-OF-FILE              VALUE 'Y'.
+             88 NO-END-OF-FILE              VALUE 'N'.
+          05 SW-VALID-FLIGHTNO        PIC X VALUE 'N'.
+             88 YS-VALID-FLIGHTNO           VALUE 'Y'.
+             88 NO-VALID-FLIGHTNO           VALUE 'N'.
+          05 SW-HAS-DEPENDENCIES      PIC X VALUE 'N'.
+             88 YS-HAS-DEPENDENCIES         VALUE 'Y'.
+             88 NO-HAS-DEPENDENCIES         VALUE 'N'.
+
+       01 WK-ERR-PARAGRAPH            PIC X(50) VALUE SPACES.
+       01 WK-ERR-DESC                 PIC X(80) VALUE SPACES.
+       01 W-FLIGHT-NUMBER             PIC X(10).
+       01 WK-DEL-USERID               PIC X(8)  VALUE 'BATCH'.
+       01 WK-DEL-TERMID               PIC X(4)  VALUE 'BCH1'.
+       01 WK-DEL-REASON-CD            PIC X(4)  VALUE 'SSNR'.
+       01 WK-SCHEDULE-COUNT           PIC 9(5)  VALUE ZERO.
+       01 WK-BOOKING-COUNT            PIC 9(5)  VALUE ZERO.
+
+       01 WK-COUNT-READ               PIC 9(5)  VALUE ZERO.
+       01 WK-COUNT-DELETED             PIC 9(5)  VALUE ZERO.
+       01 WK-COUNT-NOT-FOUND          PIC 9(5)  VALUE ZERO.
+       01 WK-COUNT-DEPENDENCIES       PIC 9(5)  VALUE ZERO.
+       01 WK-COUNT-INVALID            PIC 9(5)  VALUE ZERO.
+       01 WK-COUNT-ERRORED            PIC 9(5)  VALUE ZERO.
+
+       01 WK-COMMIT-INTERVAL          PIC 9(4)  VALUE 0001.
+       01 WK-COMMIT-COUNT             PIC 9(4)  VALUE ZERO.
+       01 WK-AUDIT-SQLCODE            PIC S9(9) COMP VALUE ZERO.
+
+       01 WK-RPT-LINE.
+          05 WK-RPT-FLIGHTNO          PIC X(10).
+          05 FILLER                   PIC X(2)  VALUE SPACES.
+          05 WK-RPT-STATUS            PIC X(120).
+
+       01 WK-COUNT-DISPLAY             PIC -9(6).
+
+       COPY ERRVALI.
+       COPY SQLMSGS.
+
+       EXEC SQL
+          INCLUDE SQLCA
+       END-EXEC
+
+       EXEC SQL
+          INCLUDE @TDEFFLI
+       END-EXEC
+
+       EXEC SQL
+          INCLUDE @TDEFFLD
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+      **********************************************
+           PERFORM 1000-INITIALIZE
+
+           PERFORM 2000-PROCESS-FLIGHT UNTIL YS-END-OF-FILE
+
+           PERFORM 3000-PRINT-SUMMARY
+           PERFORM 9999-END-PROCESS.
+
+      **********************************************
+       1000-INITIALIZE.
+      **********************************************
+           OPEN INPUT  FLIGHT-IN-FILE
+           OPEN OUTPUT RPT-OUT-FILE
+
+           MOVE 'FLIGHT DEFINITION BULK WITHDRAWAL - SUMMARY REPORT'
+             TO RPT-OUT-RECORD
+           WRITE RPT-OUT-RECORD
+
+           MOVE SPACES TO RPT-OUT-RECORD
+           WRITE RPT-OUT-RECORD
+
+           PERFORM 1010-READ-FLIGHT-FILE.
+
+      **********************************************
+       1010-READ-FLIGHT-FILE.
+      **********************************************
+           READ FLIGHT-IN-FILE
+              AT END
+                 SET YS-END-OF-FILE TO TRUE
+              NOT AT END
+                 ADD 1 TO WK-COUNT-READ
+                 MOVE FLIGHT-IN-RECORD TO W-FLIGHT-NUMBER
+           END-READ.
+
+      **********************************************
+       2000-PROCESS-FLIGHT.
+      **********************************************
+           PERFORM 2050-VALIDATE-FLIGHTNO
+
+           IF YS-VALID-FLIGHTNO
+              PERFORM 2100-DELETE-FLIGHTN
+           ELSE
+              ADD 1 TO WK-COUNT-INVALID
+              MOVE W-FLIGHT-NUMBER TO WK-RPT-FLIGHTNO
+              MOVE 'INVALID FLIGHT NUMBER FORMAT - SKIPPED'
+                TO WK-RPT-STATUS
+              PERFORM 7100-WRITE-REPORT-LINE
+           END-IF
+
+           PERFORM 2140-CHECKPOINT-COMMIT
+
+           PERFORM 1010-READ-FLIGHT-FILE.
+
+      **********************************************
+       2050-VALIDATE-FLIGHTNO.
+      **********************************************
+      *    SAME EDIT AS DELFLIGHTID - TRIM STRAY CHARACTERS AND
+      *    CONFIRM THE KEY IS A PLAUSIBLE FLIGHT NUMBER BEFORE IT
+      *    IS USED IN ANY SQL.
+           SET NO-VALID-FLIGHTNO TO TRUE
+           MOVE SPACES TO WK-FLIGHTNO-TRIMMED
+
+           MOVE FUNCTION TRIM(W-FLIGHT-NUMBER) TO WK-FLIGHTNO-TRIMMED
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(W-FLIGHT-NUMBER))
+             TO WK-FLIGHTNO-LEN
+
+           IF WK-FLIGHTNO-LEN < WK-FLIGHTNO-MIN-LEN
+              OR WK-FLIGHTNO-LEN > WK-FLIGHTNO-MAX-LEN
+              OR WK-FLIGHTNO-TRIMMED = SPACES
+              CONTINUE
+           ELSE
+              SET YS-VALID-FLIGHTNO TO TRUE
+              MOVE FUNCTION UPPER-CASE(WK-FLIGHTNO-TRIMMED)
+                TO WK-FLIGHTNO-TRIMMED
+
+              PERFORM VARYING WK-FLIGHTNO-IDX FROM 1 BY 1
+                      UNTIL WK-FLIGHTNO-IDX > WK-FLIGHTNO-LEN
+                         OR NO-VALID-FLIGHTNO
+
+                 IF WK-FLIGHTNO-TRIMMED(WK-FLIGHTNO-IDX:1) NOT NUMERIC
+                    AND WK-FLIGHTNO-TRIMMED(WK-FLIGHTNO-IDX:1)
+                        NOT ALPHABETIC-UPPER
+                    SET NO-VALID-FLIGHTNO TO TRUE
+                 END-IF
+              END-PERFORM
+
+              IF YS-VALID-FLIGHTNO
+                 MOVE WK-FLIGHTNO-TRIMMED TO W-FLIGHT-NUMBER
+              END-IF
+           END-IF.
+
+      **********************************************
+       2100-DELETE-FLIGHTN.
+      **********************************************
+           PERFORM 2105-CAPTURE-FLIGHT-ROW
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 IF FLIGHT-STATUS-CD = 'W'
+                    ADD 1 TO WK-COUNT-NOT-FOUND
+                    MOVE W-FLIGHT-NUMBER TO WK-RPT-FLIGHTNO
+                    MOVE 'ALREADY WITHDRAWN - SKIPPED'
+                      TO WK-RPT-STATUS
+                    PERFORM 7100-WRITE-REPORT-LINE
+                 ELSE
+                    PERFORM 2110-CHECK-DEPENDENCIES
+
+                    IF YS-HAS-DEPENDENCIES
+                       ADD 1 TO WK-COUNT-DEPENDENCIES
+                       MOVE W-FLIGHT-NUMBER TO WK-RPT-FLIGHTNO
+                       MOVE 'HAS SCHEDULE LINES OR BOOKINGS - SKIPPED'
+                         TO WK-RPT-STATUS
+                       PERFORM 7100-WRITE-REPORT-LINE
+                    ELSE
+                       PERFORM 2130-EXECUTE-SQL
+                    END-IF
+                 END-IF
+              WHEN 100
+                 ADD 1 TO WK-COUNT-NOT-FOUND
+                 MOVE W-FLIGHT-NUMBER TO WK-RPT-FLIGHTNO
+                 MOVE 'NOT FOUND IN DATABASE'
+                   TO WK-RPT-STATUS
+                 PERFORM 7100-WRITE-REPORT-LINE
+              WHEN OTHER
+                 ADD 1 TO WK-COUNT-ERRORED
+                 MOVE SQLCODE TO WK-SQLCODE-DISPLAY
+                 MOVE W-FLIGHT-NUMBER TO WK-RPT-FLIGHTNO
+                 PERFORM 9955-TRANSLATE-SQLCODE
+
+                 STRING 'ERRORED READING TDEFFLI - SQLCODE = '
+                        WK-SQLCODE-DISPLAY ' - '
+                        WK-SQLCODE-TEXT
+                 INTO WK-RPT-STATUS
+
+                 PERFORM 7100-WRITE-REPORT-LINE
+           END-EVALUATE.
+
+      **********************************************
+       2140-CHECKPOINT-COMMIT.
+      **********************************************
+      *    COMMITS EVERY WK-COMMIT-INTERVAL FLIGHT NUMBERS SO A LONG
+      *    RUN DOES NOT HOLD LOCKS FOR THE WHOLE JOB. SET TO 1 SO THAT
+      *    EACH FLIGHT NUMBER IS ITS OWN UNIT OF WORK - THAT WAY THE
+      *    ROLLBACK ISSUED IN 2120-WRITE-AUDIT-ROW ON AN AUDIT-INSERT
+      *    FAILURE CAN NEVER UNDO A FLIGHT NUMBER OTHER THAN THE ONE
+      *    CURRENTLY BEING PROCESSED.
+           ADD 1 TO WK-COMMIT-COUNT
+
+           IF WK-COMMIT-COUNT >= WK-COMMIT-INTERVAL
+              EXEC SQL
+                 COMMIT
+              END-EXEC
+              MOVE ZERO TO WK-COMMIT-COUNT
+           END-IF.
+
+      **********************************************
+       2105-CAPTURE-FLIGHT-ROW.
+      **********************************************
+      *    READ THE ROW BEFORE IT IS WITHDRAWN SO IT CAN BE WRITTEN
+      *    TO THE DELETION AUDIT TRAIL (TDEFFLD).
+           EXEC SQL
+              SELECT FLIGHT_NUMBER_ID, FLIGHT_ROUTE_CD,
+                     FLIGHT_ORIG_CD, FLIGHT_DEST_CD,
+                     FLIGHT_DEPART_TM, FLIGHT_AIRCRAFT_TY,
+                     FLIGHT_STATUS_CD
+                INTO :FLIGHT-NUMBER-ID, :FLIGHT-ROUTE-CD,
+                     :FLIGHT-ORIG-CD, :FLIGHT-DEST-CD,
+                     :FLIGHT-DEPART-TM, :FLIGHT-AIRCRAFT-TY,
+                     :FLIGHT-STATUS-CD
+                FROM BEDEF.TDEFFLI
+               WHERE FLIGHT_NUMBER_ID = :W-FLIGHT-NUMBER
+           END-EXEC.
+
+      **********************************************
+       2110-CHECK-DEPENDENCIES.
+      **********************************************
+           SET NO-HAS-DEPENDENCIES TO TRUE
+
+           EXEC SQL
+              SELECT COUNT(*)
+                INTO :WK-SCHEDULE-COUNT
+                FROM BEDEF.TSCHFLI
+               WHERE FLIGHT_NUMBER_ID = :W-FLIGHT-NUMBER
+           END-EXEC
+
+           EXEC SQL
+              SELECT COUNT(*)
+                INTO :WK-BOOKING-COUNT
+                FROM BEDEF.TBOOKFLI
+               WHERE FLIGHT_NUMBER_ID = :W-FLIGHT-NUMBER
+           END-EXEC
+
+           IF WK-SCHEDULE-COUNT > 0 OR WK-BOOKING-COUNT > 0
+              SET YS-HAS-DEPENDENCIES TO TRUE
+           END-IF.
+
+      **********************************************
+       2120-WRITE-AUDIT-ROW.
+      **********************************************
+           MOVE FLIGHT-NUMBER-ID  TO FLD-FLIGHT-NUMBER-ID
+           MOVE WK-DEL-USERID     TO FLD-DELETED-BY-USERID
+           MOVE WK-DEL-TERMID     TO FLD-DELETED-BY-TERMID
+           MOVE FLIGHT-ROUTE-CD   TO FLD-OLD-ROUTE-CD
+           MOVE FLIGHT-ORIG-CD    TO FLD-OLD-ORIG-CD
+           MOVE FLIGHT-DEST-CD    TO FLD-OLD-DEST-CD
+           MOVE FLIGHT-DEPART-TM  TO FLD-OLD-DEPART-TM
+           MOVE FLIGHT-AIRCRAFT-TY TO FLD-OLD-AIRCRAFT-TY
+           MOVE FLIGHT-STATUS-CD  TO FLD-OLD-STATUS-CD
+           MOVE WK-DEL-REASON-CD  TO FLD-DELETE-REASON-CD
+
+           EXEC SQL
+              INSERT INTO BEDEF.TDEFFLD
+                 (FLIGHT_NUMBER_ID, DELETED_BY_USERID,
+                  DELETED_BY_TERMID, DELETED_TS, OLD_ROUTE_CD,
+                  OLD_ORIG_CD, OLD_DEST_CD, OLD_DEPART_TM,
+                  OLD_AIRCRAFT_TY, OLD_STATUS_CD, DELETE_REASON_CD)
+              VALUES
+                 (:FLD-FLIGHT-NUMBER-ID, :FLD-DELETED-BY-USERID,
+                  :FLD-DELETED-BY-TERMID, CURRENT TIMESTAMP,
+                  :FLD-OLD-ROUTE-CD, :FLD-OLD-ORIG-CD,
+                  :FLD-OLD-DEST-CD, :FLD-OLD-DEPART-TM,
+                  :FLD-OLD-AIRCRAFT-TY, :FLD-OLD-STATUS-CD,
+                  :FLD-DELETE-REASON-CD)
+           END-EXEC.
+
+           MOVE SQLCODE TO WK-AUDIT-SQLCODE
+
+           IF WK-AUDIT-SQLCODE NOT = 0
+      *       TRANSLATE/REPORT FROM THE LIVE SQLCODE BEFORE ISSUING
+      *       THE ROLLBACK BELOW, SINCE THE ROLLBACK OVERWRITES
+      *       SQLCODE WITH ITS OWN (SUCCESSFUL) COMPLETION CODE.
+      *       2130-EXECUTE-SQL TESTS THE SAVED WK-AUDIT-SQLCODE, NOT
+      *       THE LIVE SQLCODE, SO IT IS NOT FOOLED BY THE ROLLBACK'S
+      *       OWN SQLCODE = 0 INTO COUNTING THE FLIGHT AS WITHDRAWN.
+              MOVE WK-AUDIT-SQLCODE TO WK-SQLCODE-DISPLAY
+              MOVE W-FLIGHT-NUMBER TO WK-RPT-FLIGHTNO
+              PERFORM 9955-TRANSLATE-SQLCODE
+
+              STRING 'ERRORED WRITING AUDIT ROW - WITHDRAWAL ROLLED'
+                     ' BACK - SQLCODE = '
+                     WK-SQLCODE-DISPLAY ' - '
+                     WK-SQLCODE-TEXT
+              INTO WK-RPT-STATUS
+
+              ADD 1 TO WK-COUNT-ERRORED
+
+              EXEC SQL
+                 ROLLBACK
+              END-EXEC
+
+              PERFORM 7100-WRITE-REPORT-LINE
+           END-IF.
+
+      **********************************************
+       2130-EXECUTE-SQL.
+      **********************************************
+      *    SOFT DELETE - THE ROW IS WITHDRAWN (STATUS FLAG FLIPPED TO
+      *    'W'), NOT PHYSICALLY REMOVED, SO DELRESTID CAN RESTORE IT.
+      *    THE AUDIT ROW IS WRITTEN ONLY AFTER THIS UPDATE SUCCEEDS, SO
+      *    A FAILED WITHDRAWAL NEVER LEAVES A TDEFFLD ROW CLAIMING A
+      *    DELETION THAT DID NOT HAPPEN.
+           EXEC SQL
+               UPDATE BEDEF.TDEFFLI
+                  SET FLIGHT_STATUS_CD = 'W'
+                WHERE FLIGHT_NUMBER_ID = :W-FLIGHT-NUMBER
+                  AND FLIGHT_STATUS_CD = 'A'
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 PERFORM 2120-WRITE-AUDIT-ROW
+
+      *          TEST THE SAVED AUDIT-INSERT SQLCODE, NOT THE LIVE
+      *          SQLCODE - BY THIS POINT THE LIVE SQLCODE HOLDS THE
+      *          ROLLBACK'S OWN COMPLETION CODE WHEN THE INSERT FAILED,
+      *          NOT THE INSERT'S FAILURE CODE.
+                 IF WK-AUDIT-SQLCODE = 0
+                    ADD 1 TO WK-COUNT-DELETED
+                    MOVE W-FLIGHT-NUMBER TO WK-RPT-FLIGHTNO
+                    MOVE 'WITHDRAWN SUCCESSFULLY'
+                      TO WK-RPT-STATUS
+                    PERFORM 7100-WRITE-REPORT-LINE
+                 END-IF
+              WHEN 100
+                 ADD 1 TO WK-COUNT-NOT-FOUND
+                 MOVE W-FLIGHT-NUMBER TO WK-RPT-FLIGHTNO
+                 MOVE 'NOT FOUND OR ALREADY WITHDRAWN'
+                   TO WK-RPT-STATUS
+                 PERFORM 7100-WRITE-REPORT-LINE
+              WHEN OTHER
+                 ADD 1 TO WK-COUNT-ERRORED
+                 MOVE SQLCODE TO WK-SQLCODE-DISPLAY
+                 MOVE W-FLIGHT-NUMBER TO WK-RPT-FLIGHTNO
+                 PERFORM 9955-TRANSLATE-SQLCODE
+
+                 STRING 'ERRORED WITHDRAWING - SQLCODE = '
+                        WK-SQLCODE-DISPLAY ' - '
+                        WK-SQLCODE-TEXT
+                 INTO WK-RPT-STATUS
+
+                 PERFORM 7100-WRITE-REPORT-LINE
+           END-EVALUATE.
+
+      **********************************************
+       3000-PRINT-SUMMARY.
+      **********************************************
+           MOVE SPACES TO RPT-OUT-RECORD
+           WRITE RPT-OUT-RECORD
+
+           MOVE WK-COUNT-READ TO WK-COUNT-DISPLAY
+           STRING 'FLIGHT NUMBERS READ . . . . . : ' WK-COUNT-DISPLAY
+           INTO RPT-OUT-RECORD
+           WRITE RPT-OUT-RECORD
+
+           MOVE WK-COUNT-DELETED TO WK-COUNT-DISPLAY
+           STRING 'WITHDRAWN SUCCESSFULLY . . . . : ' WK-COUNT-DISPLAY
+           INTO RPT-OUT-RECORD
+           WRITE RPT-OUT-RECORD
+
+           MOVE WK-COUNT-NOT-FOUND TO WK-COUNT-DISPLAY
+           STRING 'NOT FOUND / ALREADY WITHDRAWN . : ' WK-COUNT-DISPLAY
+           INTO RPT-OUT-RECORD
+           WRITE RPT-OUT-RECORD
+
+           MOVE WK-COUNT-DEPENDENCIES TO WK-COUNT-DISPLAY
+           STRING 'SKIPPED - DEPENDENCIES . . . . : ' WK-COUNT-DISPLAY
+           INTO RPT-OUT-RECORD
+           WRITE RPT-OUT-RECORD
+
+           MOVE WK-COUNT-INVALID TO WK-COUNT-DISPLAY
+           STRING 'SKIPPED - INVALID FORMAT . . . : ' WK-COUNT-DISPLAY
+           INTO RPT-OUT-RECORD
+           WRITE RPT-OUT-RECORD
+
+           MOVE WK-COUNT-ERRORED TO WK-COUNT-DISPLAY
+           STRING 'ERRORED . . . . . . . . . . . . : ' WK-COUNT-DISPLAY
+           INTO RPT-OUT-RECORD
+           WRITE RPT-OUT-RECORD.
+
+      **********************************************
+       7100-WRITE-REPORT-LINE.
+      **********************************************
+           WRITE RPT-OUT-RECORD FROM WK-RPT-LINE.
+
+      **********************************************
+       9955-TRANSLATE-SQLCODE.
+      **********************************************
+      *    SAME LOOKUP TABLE AS THE ONLINE TRANSACTIONS - TRANSLATES
+      *    THE RAW SQLCODE INTO PLAIN TEXT FOR THE SUMMARY REPORT.
+           SET NO-SQLMSG-FOUND TO TRUE
+           MOVE 'SQLCODE NOT IN LOOKUP TABLE' TO WK-SQLCODE-TEXT
+
+           PERFORM VARYING WK-SQLMSG-IDX FROM 1 BY 1
+                   UNTIL WK-SQLMSG-IDX > 11 OR YS-SQLMSG-FOUND
+              IF SQLCODE = WK-SQLMSG-CODE(WK-SQLMSG-IDX)
+                 MOVE WK-SQLMSG-TEXT(WK-SQLMSG-IDX) TO WK-SQLCODE-TEXT
+                 SET YS-SQLMSG-FOUND TO TRUE
+              END-IF
+           END-PERFORM.
+
+      **********************************************
+       9999-END-PROCESS.
+      **********************************************
+      *    FINAL CHECKPOINT - COVERS ANY TRAILING FLIGHT NUMBERS LEFT
+      *    UNCOMMITTED IF WK-COMMIT-INTERVAL IS EVER RAISED ABOVE 1.
+           EXEC SQL
+              COMMIT
+           END-EXEC
+
+           CLOSE FLIGHT-IN-FILE
+           CLOSE RPT-OUT-FILE
+           STOP RUN.
